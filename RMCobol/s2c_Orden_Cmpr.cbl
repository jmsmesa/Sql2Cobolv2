@@ -31,6 +31,30 @@
                   access is sequential
                   file status is fs-comun.
 
+           select rejects
+                  assign to disc NombreRejects
+                  organization is line sequential
+                  access is sequential
+                  file status is fs-comun.
+
+           select checkpoint
+                  assign to disc NombreCheckpoint
+                  organization is line sequential
+                  access is sequential
+                  file status is fs-comun.
+
+           select manifiesto
+                  assign to disc NombreManifiesto
+                  organization is line sequential
+                  access is sequential
+                  file status is fs-comun.
+
+           select registro-monitor
+                  assign to random "INTERFASES.LST"
+                  organization is line sequential
+                  access is sequential
+                  file status is st-monitor.
+
            copy ord-comp.sl.
            copy item-com.sl.
 
@@ -189,14 +213,128 @@
            02 ResSep3                           pic x(01).
            02 ResOrdenesCmpr-request            pic x(30).
 
+       01  reg-responseOrdenesCmprCns.
+           02 CnsOrdenesCmpr-Ord-Comp-Id        pic 9(06).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Ord-Comp-Prove     pic 9(04).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Ord-Comp-Fecha     pic 9(08).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Ord-Comp-Pend      pic 9(01).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Ord-Comp-Pago      pic 9(02).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Ord-Comp-Dto-1     pic 9(04),9(02).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Ord-Comp-Dto-2     pic 9(04),9(02).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Ord-Comp-Dto-3     pic 9(04),9(02).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Ord-Comp-Antic     pic x(01).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Ord-Comp-Depo      pic 9(04).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Ord-Comp-Obs-1     pic x(60).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Ord-Comp-Obs-2     pic x(60).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Ord-Comp-Obs-3     pic x(60).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Ord-Comp-Total     pic 9(12),9(02).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Ord-Comp-Iva       pic 9(12),9(02).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Ord-Comp-Otros     pic 9(12),9(02).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Ord-Comp-Si-impre  pic x(01).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Ord-Comp-Empresa   pic 9(02).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Ord-Comp-Moneda    pic 9(02).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Ord-Comp-Cotiz     pic 9(03),9(04).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Ord-Comp-Dolar     pic 9(02),9(02).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Ord-Comp-Autoriza  pic x(01).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Ord-Comp-Fec-ent-1 pic 9(06).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Ord-Comp-Fec-ent-2 pic 9(06).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Ord-Comp-Fec-ent-3 pic 9(06).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Ord-Comp-Fec-ent-4 pic 9(06).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Ord-Comp-Fec-ent-5 pic 9(06).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Ord-Comp-Pcia-ibb  pic 9(02).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Ord-Comp-Confir    pic x(01).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Ord-Comp-Tipo      pic 9(01).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Ord-Comp-Porc      pic 9(03),9(02).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Ord-Comp-Resto     pic x(02).
+
+       01  reg-responseOrdenesCmprItemCns.
+           02 CnsOrdenesCmpr-Item-Com-Orden     pic 9(06).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Item-Com-Producto  pic 9(06).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Item-Com-Tipo      pic 9(01).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Item-Com-Secuencia pic 9(04).
+           02                                   pic x(01).
+           02 CnsOrdenesCmpr-Item-Com-Campo     pic x(478).
+
+       01  reg-responseOrdenesCmprTot.
+           02 TotOrdenesCmpr-altas              pic 9(08).
+           02                                    pic x(01).
+           02 TotOrdenesCmpr-bajas               pic 9(08).
+           02                                    pic x(01).
+           02 TotOrdenesCmpr-modificaciones      pic 9(08).
+           02                                    pic x(01).
+           02 TotOrdenesCmpr-rechazos            pic 9(08).
+
            copy ord-comp.fd.
            copy item-com.fd.
 
+       fd  rejects
+                  block contains 1 records
+                  label record is standard.
+
+       01  reg-rejectOrdenesCmpr.
+           02 RejOrdenesCmpr-motivo             pic x(20).
+           02 RejSep0                           pic x(01).
+           02 RejOrdenesCmpr-opcion             pic x(01).
+           02 RejSep1                           pic x(01).
+           02 RejOrdenesCmpr-request            pic x(30).
+
+       fd  checkpoint
+                  label record is standard.
+
+       01  reg-checkpoint                       pic 9(08).
+
+       fd  manifiesto
+                  label record is standard.
+
+       01  reg-manifiesto                       pic x(80).
+
+       fd  registro-monitor
+                  label record is standard.
+
+       01  reg-registro-monitor                 pic x(20).
+
        working-storage section.
        01  fs-comun                          pic x(02).
            88 st-ok                              value "00", "02".
-           88 st-validos                         value "10", "22", "23", "00", "94", "99", "24", "34", "90", "30", "96", "46", "02", "21", "35", "37", "98".
-           88 eof                                value "10", "23", "94", "46".
+           88 st-validos                         value "10", "22", "23",
+               "00", "94", "99", "24", "34", "90", "30", "96", "46",
+               "02", "21", "35", "37", "98".
+           88 eof                                value "10", "23",
+               "94", "46".
            88 clave-invalida                     value "21".
            88 existe                             value "22".
            88 no-existe                          value "23".
@@ -215,8 +353,28 @@
 
        77  NombreRequest                      pic x(80).
        77  NombreResponse                     pic x(80).
+       77  NombreRejects                      pic x(80).
+       77  NombreCheckpoint                   pic x(80).
+       77  NombreManifiesto                   pic x(80).
        77  retorno                            pic 9(09) binary.
        77  st                                 pic x(02).
+       77  sw-mas-items                       pic x(01).
+       77  sw-modo-manifiesto                 pic x(01) value "N".
+       77  sw-mas-manifiesto                  pic x(01).
+       77  fs-detalle                         pic x(02).
+       77  detalle-archivo                    pic x(20).
+       77  detalle-clave                      pic x(30).
+       77  motivo-rechazo                     pic x(20).
+       77  registros-saltar                   pic 9(08) value zero.
+       77  registros-procesados               pic 9(08) value zero.
+       77  contador-salto                     pic 9(08) value zero.
+       77  contador-checkpoint                pic 9(05) value zero.
+       77  intervalo-checkpoint               pic 9(05) value 500.
+       77  st-monitor                         pic x(02).
+       77  contador-altas                     pic 9(08) value zero.
+       77  contador-bajas                     pic 9(08) value zero.
+       77  contador-modificaciones            pic 9(08) value zero.
+       77  contador-rechazos                  pic 9(08) value zero.
 
        01  Argumentos.
            03 arg-archivo                   pic x(080).
@@ -230,7 +388,7 @@
            02  argc                           pic s9(5) comp-1.
            02  argv.
                03                             pic x(01) occurs 1 to 4000
-                                                        depending on argc.
+                                     depending on argc.
 
        procedure division using args.
        declaratives.
@@ -259,17 +417,42 @@
            move "response"   to archivo.
            perform mensaje-status.
 
+       file-rejects section.
+           use after standard error procedure on rejects.
+       disp-rejects.
+           move "rejects"    to archivo.
+           perform mensaje-status.
+
+       file-checkpoint section.
+           use after standard error procedure on checkpoint.
+       disp-checkpoint.
+           move "checkpoint"  to archivo.
+           perform mensaje-status.
+
+       file-manifiesto section.
+           use after standard error procedure on manifiesto.
+       disp-manifiesto.
+           move "manifiesto" to archivo.
+           perform mensaje-status.
+
        mensaje-status.
            move fs-comun to st
-           if st not = "00" and not = "02" and not = "10" and not = "22" and not = "23"
+           if st not = "00" and not = "02" and not = "10" and not = "22"
+              and not = "23" and not = "21"
               open output response
               initialize reg-responseOrdenesCmpr
-              move "|"                               to ResSep0 ResSep1 ResSep2 ResSep3
-              move st                                to ResOrdenesCmpr-status
-              move "s2c_Orden_Cmpr   "               to ResOrdenesCmpr-proceso
-              move Archivo                           to ResOrdenesCmpr-archivo
-              move Operacion                         to ResOrdenesCmpr-operacion
-              move arg-archivo                       to ResOrdenesCmpr-request
+              move "|"
+                 to ResSep0 ResSep1 ResSep2 ResSep3
+              move st
+                 to ResOrdenesCmpr-status
+              move "s2c_Orden_Cmpr   "
+                 to ResOrdenesCmpr-proceso
+              move Archivo
+                 to ResOrdenesCmpr-archivo
+              move Operacion
+                 to ResOrdenesCmpr-operacion
+              move arg-archivo
+                 to ResOrdenesCmpr-request
 
               write reg-responseOrdenesCmpr
               close response
@@ -295,54 +478,199 @@
 
            call "C$SetEnv" USING "RUNPATH", arg-path , retorno.
 
-           string ".\interfases\" arg-archivo ".request" delimited by " " into NombreRequest
-           string ".\interfases\" arg-archivo ".response" delimited by " " into NombreResponse
-
-           perform AbrirRequest
            Perform AbrirOrdenesCmpr.
            Perform AbrirOrdenesCmprItem.
 
+           move "N"                             to sw-modo-manifiesto
+           if arg-archivo(1:1) = "@"
+              move "S"                          to sw-modo-manifiesto
+              string ".\interfases\" arg-archivo(2:79) ".response"
+                     delimited by " " into NombreResponse
+              string ".\interfases\" arg-archivo(2:79) ".lst"
+                     delimited by " " into NombreManifiesto
+              perform AbrirManifiesto
+           end-if.
+
        Procesarrequest.
-           initialize ord-comp-reg item-com-reg item-com-reg-1 item-com-reg-2
+           if sw-modo-manifiesto = "S"
+              perform until sw-mas-manifiesto = "N"
+                 perform ProcesarUnArchivo
+                 perform LeerManifiestoNext
+              end-perform
+           else
+              perform ProcesarUnArchivo
+           end-if.
+
+       TerminarProceso.
+           if sw-modo-manifiesto = "S"
+              perform CerrarManifiesto
+           end-if
+
+           Perform CerrarOrdenesCmpr.
+           Perform CerrarOrdenesCmprItem.
+
+           goback.
+
+       ProcesarUnArchivo.
+           move zero                         to contador-altas
+           move zero                         to contador-bajas
+           move zero                         to contador-modificaciones
+           move zero                         to contador-rechazos
+           move zero                         to contador-checkpoint
+
+           perform RegistrarMonitor
+
+           string ".\interfases\" arg-archivo ".request"
+                  delimited by " " into NombreRequest
+           string ".\interfases\" arg-archivo ".response"
+                  delimited by " " into NombreResponse
+           string ".\interfases\" arg-archivo ".rejects"
+                  delimited by " " into NombreRejects
+           string ".\interfases\" arg-archivo ".ckpt"
+                  delimited by " " into NombreCheckpoint
+
+           perform AbrirRequest
+           Perform AbrirResponse.
+           Perform AbrirRejects.
+
+           perform LeerCheckpoint
+           perform SaltarRegistrosProcesados
+
+           initialize ord-comp-reg item-com-reg
+                      item-com-reg-1 item-com-reg-2
 
-           perform LeerRequest
            perform until eof
               evaluate arg-opcion
                  when "a"
                     perform ProcesarAlta
+                 when "i"
+                    perform ProcesarAltaSegura
                  when "b"
                     perform ProcesarBaja
                  when "m"
                     perform ProcesarModificacion
+                 when "c"
+                    perform ProcesarConsulta
+                 when other
+                    perform RechazarOpcionInvalida
               end-evaluate
+
+              add 1 to registros-procesados
+              add 1 to contador-checkpoint
+              if contador-checkpoint >= intervalo-checkpoint
+                 perform GrabarCheckpoint
+                 move zero                   to contador-checkpoint
+              end-if
+
               perform LeerRequest
-           end-perform.
+           end-perform
 
-       TerminarProceso.
-           perform GenerarResponse
+           perform LimpiarCheckpoint
+           perform GrabarControlTotales
 
            perform CerrarRequest
-           Perform CerrarOrdenesCmpr.
-           Perform CerrarOrdenesCmprItem.
+           Perform CerrarResponse.
+           Perform CerrarRejects.
 
-           goback.
+       AbrirManifiesto.
+           move "open      " to operacion
+           open input manifiesto
+           move "S"                             to sw-mas-manifiesto
+           perform LeerManifiestoNext.
 
-       GenerarResponse.
-           perform AbrirResponse
+       LeerManifiestoNext.
+           move "read      " to operacion
+           read manifiesto into arg-archivo
+              at end
+                 move "N"                        to sw-mas-manifiesto
+           end-read.
+
+       CerrarManifiesto.
+           move "close     " to operacion
+           close manifiesto.
+
+       RegistrarMonitor.
+           move spaces                          to reg-registro-monitor
+           move arg-archivo(1:20)                to reg-registro-monitor
+
+           open extend registro-monitor
+           if st-monitor not = "00"
+              open output registro-monitor
+           end-if
+
+           if st-monitor = "00"
+              write reg-registro-monitor
+              close registro-monitor
+           end-if.
+
+       GrabarControlTotales.
+           move contador-altas           to TotOrdenesCmpr-altas
+           move contador-bajas           to TotOrdenesCmpr-bajas
+           move contador-modificaciones
+              to TotOrdenesCmpr-modificaciones
+           move contador-rechazos        to TotOrdenesCmpr-rechazos
 
+           move "write     " to operacion
+           write reg-responseOrdenesCmprTot.
+
+       LeerCheckpoint.
+           move zero                          to registros-saltar
+           open input checkpoint
+           if fs-comun = "00"
+              read checkpoint
+                 at end
+                    move zero                 to reg-checkpoint
+              end-read
+              move reg-checkpoint              to registros-saltar
+              close checkpoint
+           end-if.
+
+       SaltarRegistrosProcesados.
+           move zero                           to contador-salto
+           move registros-saltar               to registros-procesados
+
+           perform LeerRequest
+           perform until eof or contador-salto >= registros-saltar
+              add 1 to contador-salto
+              perform LeerRequest
+           end-perform.
+
+       GrabarCheckpoint.
+           move registros-procesados           to reg-checkpoint
+           open output checkpoint
+           write reg-checkpoint
+           close checkpoint.
+
+       LimpiarCheckpoint.
+           move zero                           to reg-checkpoint
+           open output checkpoint
+           write reg-checkpoint
+           close checkpoint.
+
+       GenerarResponse.
            initialize reg-responseOrdenesCmpr
-           move "|"                                  to ResSep0 ResSep1 ResSep2 ResSep3
-           move "s2c_Orden_Cmpr"                     to ResOrdenesCmpr-proceso
-           move "00"                                 to ResOrdenesCmpr-status
-           move spaces                               to ResOrdenesCmpr-archivo
-           move spaces                               to ResOrdenesCmpr-operacion
-           move arg-archivo                          to ResOrdenesCmpr-request
+           move "|"
+              to ResSep0 ResSep1 ResSep2 ResSep3
+           move "s2c_Orden_Cmpr"
+              to ResOrdenesCmpr-proceso
+           move fs-detalle
+              to ResOrdenesCmpr-status
+           move detalle-archivo
+              to ResOrdenesCmpr-archivo
+           move Operacion
+              to ResOrdenesCmpr-operacion
+           move detalle-clave
+              to ResOrdenesCmpr-request
 
            perform GrabarResponse.
 
-           perform CerrarResponse.
+           if fs-detalle = "21"
+              move "clave invalida"         to motivo-rechazo
+              perform RechazarRegistro
+           end-if.
 
        ProcesarAlta.
+           add 1 to contador-altas
            if ReqOrdenesCmpr-TipoRegistro = 1
               move ReqOrdenesCmpr-Ord-Comp-Id        to Ord-Comp-Id
               move ReqOrdenesCmpr-Ord-Comp-Prove     to Ord-Comp-Prove
@@ -360,59 +688,108 @@
               move ReqOrdenesCmpr-Ord-Comp-Total     to Ord-Comp-Total
               move ReqOrdenesCmpr-Ord-Comp-Iva       to Ord-Comp-Iva
               move ReqOrdenesCmpr-Ord-Comp-Otros     to Ord-Comp-Otros
-              move ReqOrdenesCmpr-Ord-Comp-Si-impre  to Ord-Comp-Si-impre
+              move ReqOrdenesCmpr-Ord-Comp-Si-impre
+                 to Ord-Comp-Si-impre
               move ReqOrdenesCmpr-Ord-Comp-Empresa   to Ord-Comp-Empresa
               move ReqOrdenesCmpr-Ord-Comp-Moneda    to Ord-Comp-Moneda
               move ReqOrdenesCmpr-Ord-Comp-Cotiz     to Ord-Comp-Cotiz
               move ReqOrdenesCmpr-Ord-Comp-Dolar     to Ord-Comp-Dolar
-              move ReqOrdenesCmpr-Ord-Comp-Autoriza  to Ord-Comp-Autoriza
-              move ReqOrdenesCmpr-Ord-Comp-Fec-ent-1 to Ord-Comp-Fec-ent(01)
-              move ReqOrdenesCmpr-Ord-Comp-Fec-ent-2 to Ord-Comp-Fec-ent(02)
-              move ReqOrdenesCmpr-Ord-Comp-Fec-ent-3 to Ord-Comp-Fec-ent(03)
-              move ReqOrdenesCmpr-Ord-Comp-Fec-ent-4 to Ord-Comp-Fec-ent(04)
-              move ReqOrdenesCmpr-Ord-Comp-Fec-ent-5 to Ord-Comp-Fec-ent(05)
-              move ReqOrdenesCmpr-Ord-Comp-Pcia-ibb  to Ord-Comp-Pcia-ibb
+              move ReqOrdenesCmpr-Ord-Comp-Autoriza
+                 to Ord-Comp-Autoriza
+              move ReqOrdenesCmpr-Ord-Comp-Fec-ent-1
+                 to Ord-Comp-Fec-ent(01)
+              move ReqOrdenesCmpr-Ord-Comp-Fec-ent-2
+                 to Ord-Comp-Fec-ent(02)
+              move ReqOrdenesCmpr-Ord-Comp-Fec-ent-3
+                 to Ord-Comp-Fec-ent(03)
+              move ReqOrdenesCmpr-Ord-Comp-Fec-ent-4
+                 to Ord-Comp-Fec-ent(04)
+              move ReqOrdenesCmpr-Ord-Comp-Fec-ent-5
+                 to Ord-Comp-Fec-ent(05)
+              move ReqOrdenesCmpr-Ord-Comp-Pcia-ibb
+                 to Ord-Comp-Pcia-ibb
               move ReqOrdenesCmpr-Ord-Comp-Confir    to Ord-Comp-Confir
               move ReqOrdenesCmpr-Ord-Comp-Tipo      to Ord-Comp-Tipo
               move ReqOrdenesCmpr-Ord-Comp-Porc      to Ord-Comp-Porc
               move ReqOrdenesCmpr-Ord-Comp-Resto     to Ord-Comp-Resto
 
-              perform GrabarOrdenesCmpr
-              if fs-comun = "22"
-                 perform ReGrabarOrdenesCmpr
+              if (Ord-Comp-Dto-1 + Ord-Comp-Dto-2 + Ord-Comp-Dto-3)
+                    > 100
+                 move "descuento fuera de rango" to motivo-rechazo
+                 perform RechazarRegistro
+              else
+              if Ord-Comp-Si-impre = "S" and Ord-Comp-Autoriza not = "S"
+                 move "orden no autorizada"   to motivo-rechazo
+                 perform RechazarRegistro
+              else
+              if (Ord-Comp-Iva + Ord-Comp-Otros) > Ord-Comp-Total
+                 move "total no concuerda"    to motivo-rechazo
+                 perform RechazarRegistro
+              else
+                 perform GrabarOrdenesCmpr
+                 if fs-comun = "22"
+                    perform ReGrabarOrdenesCmpr
+                 end-if
+
+                 move fs-comun                   to fs-detalle
+                 move "ord-comp"                 to detalle-archivo
+                 move spaces                     to detalle-clave
+                 string "ORD-COMP="  Ord-Comp-Id
+                    delimited by size into detalle-clave
+                 perform GenerarResponse
+              end-if
+              end-if
               end-if
            else
               move ReqOrdenesCmpr-Item-Com-Orden     to Item-Com-Orden
-              move ReqOrdenesCmpr-Item-Com-Producto  to Item-Com-Producto
+              move ReqOrdenesCmpr-Item-Com-Producto
+                 to Item-Com-Producto
               move ReqOrdenesCmpr-Item-Com-Tipo      to Item-Com-Tipo
-              move ReqOrdenesCmpr-Item-Com-Secuencia to Item-Com-Secuencia
-
-              move ReqOrdenesCmpr-Item-Com-Nom-Prod   to Item-Com-Nom-Prod
-              move ReqOrdenesCmpr-Item-Com-Cantidad-1 to Item-Com-Cantidad(1)
-              move ReqOrdenesCmpr-Item-Com-Recibida-1 to Item-Com-Recibida(1)
-              move ReqOrdenesCmpr-Item-Com-Cantidad-2 to Item-Com-Cantidad(2)
-              move ReqOrdenesCmpr-Item-Com-Recibida-2 to Item-Com-Recibida(2)
-              move ReqOrdenesCmpr-Item-Com-Cantidad-3 to Item-Com-Cantidad(3)
-              move ReqOrdenesCmpr-Item-Com-Recibida-3 to Item-Com-Recibida(3)
-              move ReqOrdenesCmpr-Item-Com-Cantidad-4 to Item-Com-Cantidad(4)
-              move ReqOrdenesCmpr-Item-Com-Recibida-4 to Item-Com-Recibida(4)
-              move ReqOrdenesCmpr-Item-Com-Cantidad-5 to Item-Com-Cantidad(5)
-              move ReqOrdenesCmpr-Item-Com-Recibida-5 to Item-Com-Recibida(5)
+              move ReqOrdenesCmpr-Item-Com-Secuencia
+                 to Item-Com-Secuencia
+
+              move ReqOrdenesCmpr-Item-Com-Nom-Prod
+                 to Item-Com-Nom-Prod
+              move ReqOrdenesCmpr-Item-Com-Cantidad-1
+                 to Item-Com-Cantidad(1)
+              move ReqOrdenesCmpr-Item-Com-Recibida-1
+                 to Item-Com-Recibida(1)
+              move ReqOrdenesCmpr-Item-Com-Cantidad-2
+                 to Item-Com-Cantidad(2)
+              move ReqOrdenesCmpr-Item-Com-Recibida-2
+                 to Item-Com-Recibida(2)
+              move ReqOrdenesCmpr-Item-Com-Cantidad-3
+                 to Item-Com-Cantidad(3)
+              move ReqOrdenesCmpr-Item-Com-Recibida-3
+                 to Item-Com-Recibida(3)
+              move ReqOrdenesCmpr-Item-Com-Cantidad-4
+                 to Item-Com-Cantidad(4)
+              move ReqOrdenesCmpr-Item-Com-Recibida-4
+                 to Item-Com-Recibida(4)
+              move ReqOrdenesCmpr-Item-Com-Cantidad-5
+                 to Item-Com-Cantidad(5)
+              move ReqOrdenesCmpr-Item-Com-Recibida-5
+                 to Item-Com-Recibida(5)
               move ReqOrdenesCmpr-Item-Com-Unidad     to Item-Com-Unidad
               move ReqOrdenesCmpr-Item-Com-Precio     to Item-Com-Precio
               move ReqOrdenesCmpr-Item-Com-Dto        to Item-Com-Dto
               move ReqOrdenesCmpr-Item-Com-Envase     to Item-Com-Envase
-              move ReqOrdenesCmpr-Item-Com-Cantpre    to Item-Com-Cantpre
-              move ReqOrdenesCmpr-Item-Com-Uni-Pre    to Item-Com-Uni-Pre
+              move ReqOrdenesCmpr-Item-Com-Cantpre
+                 to Item-Com-Cantpre
+              move ReqOrdenesCmpr-Item-Com-Uni-Pre
+                 to Item-Com-Uni-Pre
               move ReqOrdenesCmpr-Item-Com-Iva        to Item-Com-Iva
               move ReqOrdenesCmpr-Item-Com-Sector     to Item-Com-Sector
-              move ReqOrdenesCmpr-Item-Com-Ord-Tra    to Item-Com-Ord-Tra
+              move ReqOrdenesCmpr-Item-Com-Ord-Tra
+                 to Item-Com-Ord-Tra
               move ReqOrdenesCmpr-Item-Com-Cuenta     to Item-Com-Cuenta
               move ReqOrdenesCmpr-Item-Com-Caract     to Item-Com-Caract
               move ReqOrdenesCmpr-Item-Com-Proy       to Item-Com-Proy
               move ReqOrdenesCmpr-Item-Com-Obs        to Item-Com-Obs
-              move ReqOrdenesCmpr-Item-Com-Renglon-1  to Item-Com-Renglon-1
-              move ReqOrdenesCmpr-Item-Com-Renglon-2  to Item-Com-Renglon-2
+              move ReqOrdenesCmpr-Item-Com-Renglon-1
+                 to Item-Com-Renglon-1
+              move ReqOrdenesCmpr-Item-Com-Renglon-2
+                 to Item-Com-Renglon-2
               move ReqOrdenesCmpr-Item-Com-Res-1      to Item-Com-Res-1
 
               if Item-Com-Producto > 0
@@ -424,22 +801,198 @@
               perform GrabarOrdenesCmprItem
               if fs-comun = "22"
                  perform ReGrabarOrdenesCmprItem
-              end-if.
+              end-if
+
+              move fs-comun                   to fs-detalle
+              move "item-com"                 to detalle-archivo
+              move spaces                     to detalle-clave
+              string "ITEM-COM=" Item-Com-Orden "-" Item-Com-Producto
+                     "-" Item-Com-Tipo "-" Item-Com-Secuencia
+                 delimited by size into detalle-clave
+              perform GenerarResponse.
+
+       ProcesarAltaSegura.
+           add 1 to contador-altas
+           if ReqOrdenesCmpr-TipoRegistro = 1
+              move ReqOrdenesCmpr-Ord-Comp-Id        to Ord-Comp-Id
+              move ReqOrdenesCmpr-Ord-Comp-Prove     to Ord-Comp-Prove
+              move ReqOrdenesCmpr-Ord-Comp-Fecha     to Ord-Comp-Fecha
+              move ReqOrdenesCmpr-Ord-Comp-Pend      to Ord-Comp-Pend
+              move ReqOrdenesCmpr-Ord-Comp-Pago      to Ord-Comp-Pago
+              move ReqOrdenesCmpr-Ord-Comp-Dto-1     to Ord-Comp-Dto-1
+              move ReqOrdenesCmpr-Ord-Comp-Dto-2     to Ord-Comp-Dto-2
+              move ReqOrdenesCmpr-Ord-Comp-Dto-3     to Ord-Comp-Dto-3
+              move ReqOrdenesCmpr-Ord-Comp-Antic     to Ord-Comp-Antic
+              move ReqOrdenesCmpr-Ord-Comp-Depo      to Ord-Comp-Depo
+              move ReqOrdenesCmpr-Ord-Comp-Obs-1     to Ord-Comp-Obs-1
+              move ReqOrdenesCmpr-Ord-Comp-Obs-2     to Ord-Comp-Obs-2
+              move ReqOrdenesCmpr-Ord-Comp-Obs-3     to Ord-Comp-Obs-3
+              move ReqOrdenesCmpr-Ord-Comp-Total     to Ord-Comp-Total
+              move ReqOrdenesCmpr-Ord-Comp-Iva       to Ord-Comp-Iva
+              move ReqOrdenesCmpr-Ord-Comp-Otros     to Ord-Comp-Otros
+              move ReqOrdenesCmpr-Ord-Comp-Si-impre
+                 to Ord-Comp-Si-impre
+              move ReqOrdenesCmpr-Ord-Comp-Empresa   to Ord-Comp-Empresa
+              move ReqOrdenesCmpr-Ord-Comp-Moneda    to Ord-Comp-Moneda
+              move ReqOrdenesCmpr-Ord-Comp-Cotiz     to Ord-Comp-Cotiz
+              move ReqOrdenesCmpr-Ord-Comp-Dolar     to Ord-Comp-Dolar
+              move ReqOrdenesCmpr-Ord-Comp-Autoriza
+                 to Ord-Comp-Autoriza
+              move ReqOrdenesCmpr-Ord-Comp-Fec-ent-1
+                 to Ord-Comp-Fec-ent(01)
+              move ReqOrdenesCmpr-Ord-Comp-Fec-ent-2
+                 to Ord-Comp-Fec-ent(02)
+              move ReqOrdenesCmpr-Ord-Comp-Fec-ent-3
+                 to Ord-Comp-Fec-ent(03)
+              move ReqOrdenesCmpr-Ord-Comp-Fec-ent-4
+                 to Ord-Comp-Fec-ent(04)
+              move ReqOrdenesCmpr-Ord-Comp-Fec-ent-5
+                 to Ord-Comp-Fec-ent(05)
+              move ReqOrdenesCmpr-Ord-Comp-Pcia-ibb
+                 to Ord-Comp-Pcia-ibb
+              move ReqOrdenesCmpr-Ord-Comp-Confir    to Ord-Comp-Confir
+              move ReqOrdenesCmpr-Ord-Comp-Tipo      to Ord-Comp-Tipo
+              move ReqOrdenesCmpr-Ord-Comp-Porc      to Ord-Comp-Porc
+              move ReqOrdenesCmpr-Ord-Comp-Resto     to Ord-Comp-Resto
+
+              if (Ord-Comp-Dto-1 + Ord-Comp-Dto-2 + Ord-Comp-Dto-3)
+                    > 100
+                 move "descuento fuera de rango" to motivo-rechazo
+                 perform RechazarRegistro
+              else
+              if Ord-Comp-Si-impre = "S" and Ord-Comp-Autoriza not = "S"
+                 move "orden no autorizada"   to motivo-rechazo
+                 perform RechazarRegistro
+              else
+              if (Ord-Comp-Iva + Ord-Comp-Otros) > Ord-Comp-Total
+                 move "total no concuerda"    to motivo-rechazo
+                 perform RechazarRegistro
+              else
+                 perform GrabarOrdenesCmpr
+
+                 move fs-comun                   to fs-detalle
+                 move "ord-comp"                 to detalle-archivo
+                 move spaces                     to detalle-clave
+                 string "ORD-COMP="  Ord-Comp-Id
+                    delimited by size into detalle-clave
+                 perform GenerarResponse
+
+                 if fs-detalle = "22"
+                    move "registro duplicado"    to motivo-rechazo
+                    perform RechazarRegistro
+                 end-if
+              end-if
+              end-if
+              end-if
+           else
+              move ReqOrdenesCmpr-Item-Com-Orden     to Item-Com-Orden
+              move ReqOrdenesCmpr-Item-Com-Producto
+                 to Item-Com-Producto
+              move ReqOrdenesCmpr-Item-Com-Tipo      to Item-Com-Tipo
+              move ReqOrdenesCmpr-Item-Com-Secuencia
+                 to Item-Com-Secuencia
+
+              move ReqOrdenesCmpr-Item-Com-Nom-Prod
+                 to Item-Com-Nom-Prod
+              move ReqOrdenesCmpr-Item-Com-Cantidad-1
+                 to Item-Com-Cantidad(1)
+              move ReqOrdenesCmpr-Item-Com-Recibida-1
+                 to Item-Com-Recibida(1)
+              move ReqOrdenesCmpr-Item-Com-Cantidad-2
+                 to Item-Com-Cantidad(2)
+              move ReqOrdenesCmpr-Item-Com-Recibida-2
+                 to Item-Com-Recibida(2)
+              move ReqOrdenesCmpr-Item-Com-Cantidad-3
+                 to Item-Com-Cantidad(3)
+              move ReqOrdenesCmpr-Item-Com-Recibida-3
+                 to Item-Com-Recibida(3)
+              move ReqOrdenesCmpr-Item-Com-Cantidad-4
+                 to Item-Com-Cantidad(4)
+              move ReqOrdenesCmpr-Item-Com-Recibida-4
+                 to Item-Com-Recibida(4)
+              move ReqOrdenesCmpr-Item-Com-Cantidad-5
+                 to Item-Com-Cantidad(5)
+              move ReqOrdenesCmpr-Item-Com-Recibida-5
+                 to Item-Com-Recibida(5)
+              move ReqOrdenesCmpr-Item-Com-Unidad     to Item-Com-Unidad
+              move ReqOrdenesCmpr-Item-Com-Precio     to Item-Com-Precio
+              move ReqOrdenesCmpr-Item-Com-Dto        to Item-Com-Dto
+              move ReqOrdenesCmpr-Item-Com-Envase     to Item-Com-Envase
+              move ReqOrdenesCmpr-Item-Com-Cantpre
+                 to Item-Com-Cantpre
+              move ReqOrdenesCmpr-Item-Com-Uni-Pre
+                 to Item-Com-Uni-Pre
+              move ReqOrdenesCmpr-Item-Com-Iva        to Item-Com-Iva
+              move ReqOrdenesCmpr-Item-Com-Sector     to Item-Com-Sector
+              move ReqOrdenesCmpr-Item-Com-Ord-Tra
+                 to Item-Com-Ord-Tra
+              move ReqOrdenesCmpr-Item-Com-Cuenta     to Item-Com-Cuenta
+              move ReqOrdenesCmpr-Item-Com-Caract     to Item-Com-Caract
+              move ReqOrdenesCmpr-Item-Com-Proy       to Item-Com-Proy
+              move ReqOrdenesCmpr-Item-Com-Obs        to Item-Com-Obs
+              move ReqOrdenesCmpr-Item-Com-Renglon-1
+                 to Item-Com-Renglon-1
+              move ReqOrdenesCmpr-Item-Com-Renglon-2
+                 to Item-Com-Renglon-2
+              move ReqOrdenesCmpr-Item-Com-Res-1      to Item-Com-Res-1
+
+              if Item-Com-Producto > 0
+                 move item-com-reg-1                  to item-com-campo
+              else
+                 move item-com-reg-2                  to item-com-campo
+              end-if
+
+              perform GrabarOrdenesCmprItem
+
+              move fs-comun                   to fs-detalle
+              move "item-com"                 to detalle-archivo
+              move spaces                     to detalle-clave
+              string "ITEM-COM=" Item-Com-Orden "-" Item-Com-Producto
+                     "-" Item-Com-Tipo "-" Item-Com-Secuencia
+                 delimited by size into detalle-clave
+              perform GenerarResponse
+
+              if fs-detalle = "22"
+                 move "registro duplicado"    to motivo-rechazo
+                 perform RechazarRegistro
+              end-if
+           end-if.
 
        ProcesarBaja.
+           add 1 to contador-bajas
            if ReqOrdenesCmpr-TipoRegistro = 1
               move ReqOrdenesCmpr-Ord-Comp-Id        to Ord-Comp-Id
 
               perform BorrarOrdenesCmpr
+
+              move fs-comun                   to fs-detalle
+              move "ord-comp"                 to detalle-archivo
+              move spaces                     to detalle-clave
+              string "ORD-COMP="  Ord-Comp-Id
+                 delimited by size into detalle-clave
+
+              perform BorrarItemsOrdenesCmpr
+              perform GenerarResponse
            else
               move ReqOrdenesCmpr-Item-Com-Orden     to Item-Com-Orden
-              move ReqOrdenesCmpr-Item-Com-Producto  to Item-Com-Producto
+              move ReqOrdenesCmpr-Item-Com-Producto
+                 to Item-Com-Producto
               move ReqOrdenesCmpr-Item-Com-Tipo      to Item-Com-Tipo
-              move ReqOrdenesCmpr-Item-Com-Secuencia to Item-Com-Secuencia
+              move ReqOrdenesCmpr-Item-Com-Secuencia
+                 to Item-Com-Secuencia
+
+              perform BorrarOrdenesCmprItem
 
-              perform BorrarOrdenesCmprItem.
+              move fs-comun                   to fs-detalle
+              move "item-com"                 to detalle-archivo
+              move spaces                     to detalle-clave
+              string "ITEM-COM=" Item-Com-Orden "-" Item-Com-Producto
+                     "-" Item-Com-Tipo "-" Item-Com-Secuencia
+                 delimited by size into detalle-clave
+              perform GenerarResponse.
 
        ProcesarModificacion.
+           add 1 to contador-modificaciones
            if ReqOrdenesCmpr-TipoRegistro = 1
               move ReqOrdenesCmpr-Ord-Comp-Id        to Ord-Comp-Id
               move ReqOrdenesCmpr-Ord-Comp-Prove     to Ord-Comp-Prove
@@ -457,55 +1010,105 @@
               move ReqOrdenesCmpr-Ord-Comp-Total     to Ord-Comp-Total
               move ReqOrdenesCmpr-Ord-Comp-Iva       to Ord-Comp-Iva
               move ReqOrdenesCmpr-Ord-Comp-Otros     to Ord-Comp-Otros
-              move ReqOrdenesCmpr-Ord-Comp-Si-impre  to Ord-Comp-Si-impre
+              move ReqOrdenesCmpr-Ord-Comp-Si-impre
+                 to Ord-Comp-Si-impre
               move ReqOrdenesCmpr-Ord-Comp-Empresa   to Ord-Comp-Empresa
               move ReqOrdenesCmpr-Ord-Comp-Moneda    to Ord-Comp-Moneda
               move ReqOrdenesCmpr-Ord-Comp-Cotiz     to Ord-Comp-Cotiz
               move ReqOrdenesCmpr-Ord-Comp-Dolar     to Ord-Comp-Dolar
-              move ReqOrdenesCmpr-Ord-Comp-Autoriza  to Ord-Comp-Autoriza
-              move ReqOrdenesCmpr-Ord-Comp-Fec-ent-1 to Ord-Comp-Fec-ent(01)
-              move ReqOrdenesCmpr-Ord-Comp-Fec-ent-2 to Ord-Comp-Fec-ent(02)
-              move ReqOrdenesCmpr-Ord-Comp-Fec-ent-3 to Ord-Comp-Fec-ent(03)
-              move ReqOrdenesCmpr-Ord-Comp-Fec-ent-4 to Ord-Comp-Fec-ent(04)
-              move ReqOrdenesCmpr-Ord-Comp-Fec-ent-5 to Ord-Comp-Fec-ent(05)
-              move ReqOrdenesCmpr-Ord-Comp-Pcia-ibb  to Ord-Comp-Pcia-ibb
+              move ReqOrdenesCmpr-Ord-Comp-Autoriza
+                 to Ord-Comp-Autoriza
+              move ReqOrdenesCmpr-Ord-Comp-Fec-ent-1
+                 to Ord-Comp-Fec-ent(01)
+              move ReqOrdenesCmpr-Ord-Comp-Fec-ent-2
+                 to Ord-Comp-Fec-ent(02)
+              move ReqOrdenesCmpr-Ord-Comp-Fec-ent-3
+                 to Ord-Comp-Fec-ent(03)
+              move ReqOrdenesCmpr-Ord-Comp-Fec-ent-4
+                 to Ord-Comp-Fec-ent(04)
+              move ReqOrdenesCmpr-Ord-Comp-Fec-ent-5
+                 to Ord-Comp-Fec-ent(05)
+              move ReqOrdenesCmpr-Ord-Comp-Pcia-ibb
+                 to Ord-Comp-Pcia-ibb
               move ReqOrdenesCmpr-Ord-Comp-Confir    to Ord-Comp-Confir
               move ReqOrdenesCmpr-Ord-Comp-Tipo      to Ord-Comp-Tipo
               move ReqOrdenesCmpr-Ord-Comp-Porc      to Ord-Comp-Porc
               move ReqOrdenesCmpr-Ord-Comp-Resto     to Ord-Comp-Resto
-              perform ReGrabarOrdenesCmpr
+
+              if (Ord-Comp-Dto-1 + Ord-Comp-Dto-2 + Ord-Comp-Dto-3)
+                    > 100
+                 move "descuento fuera de rango" to motivo-rechazo
+                 perform RechazarRegistro
+              else
+              if Ord-Comp-Si-impre = "S" and Ord-Comp-Autoriza not = "S"
+                 move "orden no autorizada"   to motivo-rechazo
+                 perform RechazarRegistro
+              else
+              if (Ord-Comp-Iva + Ord-Comp-Otros) > Ord-Comp-Total
+                 move "total no concuerda"    to motivo-rechazo
+                 perform RechazarRegistro
+              else
+                 perform ReGrabarOrdenesCmpr
+
+                 move fs-comun                   to fs-detalle
+                 move "ord-comp"                 to detalle-archivo
+                 move spaces                     to detalle-clave
+                 string "ORD-COMP="  Ord-Comp-Id
+                    delimited by size into detalle-clave
+                 perform GenerarResponse
+              end-if
+              end-if
+              end-if
            else
               move ReqOrdenesCmpr-Item-Com-Orden     to Item-Com-Orden
-              move ReqOrdenesCmpr-Item-Com-Producto  to Item-Com-Producto
+              move ReqOrdenesCmpr-Item-Com-Producto
+                 to Item-Com-Producto
               move ReqOrdenesCmpr-Item-Com-Tipo      to Item-Com-Tipo
-              move ReqOrdenesCmpr-Item-Com-Secuencia to Item-Com-Secuencia
-
-              move ReqOrdenesCmpr-Item-Com-Nom-Prod   to Item-Com-Nom-Prod
-              move ReqOrdenesCmpr-Item-Com-Cantidad-1 to Item-Com-Cantidad(1)
-              move ReqOrdenesCmpr-Item-Com-Recibida-1 to Item-Com-Recibida(1)
-              move ReqOrdenesCmpr-Item-Com-Cantidad-2 to Item-Com-Cantidad(2)
-              move ReqOrdenesCmpr-Item-Com-Recibida-2 to Item-Com-Recibida(2)
-              move ReqOrdenesCmpr-Item-Com-Cantidad-3 to Item-Com-Cantidad(3)
-              move ReqOrdenesCmpr-Item-Com-Recibida-3 to Item-Com-Recibida(3)
-              move ReqOrdenesCmpr-Item-Com-Cantidad-4 to Item-Com-Cantidad(4)
-              move ReqOrdenesCmpr-Item-Com-Recibida-4 to Item-Com-Recibida(4)
-              move ReqOrdenesCmpr-Item-Com-Cantidad-5 to Item-Com-Cantidad(5)
-              move ReqOrdenesCmpr-Item-Com-Recibida-5 to Item-Com-Recibida(5)
+              move ReqOrdenesCmpr-Item-Com-Secuencia
+                 to Item-Com-Secuencia
+
+              move ReqOrdenesCmpr-Item-Com-Nom-Prod
+                 to Item-Com-Nom-Prod
+              move ReqOrdenesCmpr-Item-Com-Cantidad-1
+                 to Item-Com-Cantidad(1)
+              move ReqOrdenesCmpr-Item-Com-Recibida-1
+                 to Item-Com-Recibida(1)
+              move ReqOrdenesCmpr-Item-Com-Cantidad-2
+                 to Item-Com-Cantidad(2)
+              move ReqOrdenesCmpr-Item-Com-Recibida-2
+                 to Item-Com-Recibida(2)
+              move ReqOrdenesCmpr-Item-Com-Cantidad-3
+                 to Item-Com-Cantidad(3)
+              move ReqOrdenesCmpr-Item-Com-Recibida-3
+                 to Item-Com-Recibida(3)
+              move ReqOrdenesCmpr-Item-Com-Cantidad-4
+                 to Item-Com-Cantidad(4)
+              move ReqOrdenesCmpr-Item-Com-Recibida-4
+                 to Item-Com-Recibida(4)
+              move ReqOrdenesCmpr-Item-Com-Cantidad-5
+                 to Item-Com-Cantidad(5)
+              move ReqOrdenesCmpr-Item-Com-Recibida-5
+                 to Item-Com-Recibida(5)
               move ReqOrdenesCmpr-Item-Com-Unidad     to Item-Com-Unidad
               move ReqOrdenesCmpr-Item-Com-Precio     to Item-Com-Precio
               move ReqOrdenesCmpr-Item-Com-Dto        to Item-Com-Dto
               move ReqOrdenesCmpr-Item-Com-Envase     to Item-Com-Envase
-              move ReqOrdenesCmpr-Item-Com-Cantpre    to Item-Com-Cantpre
-              move ReqOrdenesCmpr-Item-Com-Uni-Pre    to Item-Com-Uni-Pre
+              move ReqOrdenesCmpr-Item-Com-Cantpre
+                 to Item-Com-Cantpre
+              move ReqOrdenesCmpr-Item-Com-Uni-Pre
+                 to Item-Com-Uni-Pre
               move ReqOrdenesCmpr-Item-Com-Iva        to Item-Com-Iva
               move ReqOrdenesCmpr-Item-Com-Sector     to Item-Com-Sector
-              move ReqOrdenesCmpr-Item-Com-Ord-Tra    to Item-Com-Ord-Tra
+              move ReqOrdenesCmpr-Item-Com-Ord-Tra
+                 to Item-Com-Ord-Tra
               move ReqOrdenesCmpr-Item-Com-Cuenta     to Item-Com-Cuenta
               move ReqOrdenesCmpr-Item-Com-Caract     to Item-Com-Caract
               move ReqOrdenesCmpr-Item-Com-Proy       to Item-Com-Proy
               move ReqOrdenesCmpr-Item-Com-Obs        to Item-Com-Obs
-              move ReqOrdenesCmpr-Item-Com-Renglon-1  to Item-Com-Renglon-1
-              move ReqOrdenesCmpr-Item-Com-Renglon-2  to Item-Com-Renglon-2
+              move ReqOrdenesCmpr-Item-Com-Renglon-1
+                 to Item-Com-Renglon-1
+              move ReqOrdenesCmpr-Item-Com-Renglon-2
+                 to Item-Com-Renglon-2
               move ReqOrdenesCmpr-Item-Com-Res-1      to Item-Com-Res-1
 
               if Item-Com-Producto > 0
@@ -514,8 +1117,92 @@
                  move item-com-reg-2                  to item-com-campo
               end-if
 
-              perform ReGrabarOrdenesCmprItem.
+              perform ReGrabarOrdenesCmprItem
+
+              move fs-comun                   to fs-detalle
+              move "item-com"                 to detalle-archivo
+              move spaces                     to detalle-clave
+              string "ITEM-COM=" Item-Com-Orden "-" Item-Com-Producto
+                     "-" Item-Com-Tipo "-" Item-Com-Secuencia
+                 delimited by size into detalle-clave
+              perform GenerarResponse.
+
+       ProcesarConsulta.
+           move ReqOrdenesCmpr-Ord-Comp-Id        to Ord-Comp-Id
+
+           perform LeerOrdenesCmpr
+
+           move fs-comun                   to fs-detalle
+           move "ord-comp"                 to detalle-archivo
+           move spaces                     to detalle-clave
+           string "ORD-COMP="  Ord-Comp-Id
+              delimited by size into detalle-clave
+           perform GenerarResponse
+
+           if fs-detalle = "00"
+              perform GrabarConsultaOrden
+              perform ListarConsultaItems
+           end-if.
+
+       ListarConsultaItems.
+           move Ord-Comp-Id                    to Item-Com-Orden
+           move zero                           to Item-Com-Producto
+           move zero                           to Item-Com-Tipo
+           move zero                           to Item-Com-Secuencia
+           move "S"                            to sw-mas-items
+
+           move "start     " to operacion
+           start item-com key is not less than Item-Com-Key
+              invalid key
+                 move "N" to sw-mas-items
+           end-start
+
+           perform until sw-mas-items = "N"
+              move "read next " to operacion
+              read item-com next record
+                 at end
+                    move "N" to sw-mas-items
+              end-read
+              if sw-mas-items = "S"
+                 if Item-Com-Orden = Ord-Comp-Id
+                    perform GrabarConsultaItem
+                 else
+                    move "N" to sw-mas-items
+                 end-if
+              end-if
+           end-perform.
+
+       RechazarOpcionInvalida.
+           move spaces                     to detalle-clave
+           if ReqOrdenesCmpr-TipoRegistro = 1
+              move ReqOrdenesCmpr-Ord-Comp-Id     to Ord-Comp-Id
+              string "ORD-COMP="  Ord-Comp-Id
+                 delimited by size into detalle-clave
+           else
+              move ReqOrdenesCmpr-Item-Com-Orden     to Item-Com-Orden
+              move ReqOrdenesCmpr-Item-Com-Producto
+                 to Item-Com-Producto
+              move ReqOrdenesCmpr-Item-Com-Tipo      to Item-Com-Tipo
+              move ReqOrdenesCmpr-Item-Com-Secuencia
+                 to Item-Com-Secuencia
+              string "ITEM-COM=" Item-Com-Orden "-" Item-Com-Producto
+                     "-" Item-Com-Tipo "-" Item-Com-Secuencia
+                 delimited by size into detalle-clave
+           end-if
+
+           move "opcion invalida"          to motivo-rechazo
+           perform RechazarRegistro.
+
+       RechazarRegistro.
+           add 1 to contador-rechazos
 
+           move spaces                     to reg-rejectOrdenesCmpr
+           move "|"                        to RejSep0 RejSep1
+           move motivo-rechazo             to RejOrdenesCmpr-motivo
+           move arg-opcion                 to RejOrdenesCmpr-opcion
+           move detalle-clave              to RejOrdenesCmpr-request
+
+           perform GrabarRejects.
 
       * ---------------------------------------------------
        AbrirRequest.
@@ -543,6 +1230,75 @@
            move "close     " to operacion
            close response.
 
+       GrabarConsultaOrden.
+           move Ord-Comp-Id           to CnsOrdenesCmpr-Ord-Comp-Id
+           move Ord-Comp-Prove        to CnsOrdenesCmpr-Ord-Comp-Prove
+           move Ord-Comp-Fecha        to CnsOrdenesCmpr-Ord-Comp-Fecha
+           move Ord-Comp-Pend         to CnsOrdenesCmpr-Ord-Comp-Pend
+           move Ord-Comp-Pago         to CnsOrdenesCmpr-Ord-Comp-Pago
+           move Ord-Comp-Dto-1        to CnsOrdenesCmpr-Ord-Comp-Dto-1
+           move Ord-Comp-Dto-2        to CnsOrdenesCmpr-Ord-Comp-Dto-2
+           move Ord-Comp-Dto-3        to CnsOrdenesCmpr-Ord-Comp-Dto-3
+           move Ord-Comp-Antic        to CnsOrdenesCmpr-Ord-Comp-Antic
+           move Ord-Comp-Depo         to CnsOrdenesCmpr-Ord-Comp-Depo
+           move Ord-Comp-Obs-1        to CnsOrdenesCmpr-Ord-Comp-Obs-1
+           move Ord-Comp-Obs-2        to CnsOrdenesCmpr-Ord-Comp-Obs-2
+           move Ord-Comp-Obs-3        to CnsOrdenesCmpr-Ord-Comp-Obs-3
+           move Ord-Comp-Total        to CnsOrdenesCmpr-Ord-Comp-Total
+           move Ord-Comp-Iva          to CnsOrdenesCmpr-Ord-Comp-Iva
+           move Ord-Comp-Otros        to CnsOrdenesCmpr-Ord-Comp-Otros
+           move Ord-Comp-Si-impre
+              to CnsOrdenesCmpr-Ord-Comp-Si-impre
+           move Ord-Comp-Empresa      to CnsOrdenesCmpr-Ord-Comp-Empresa
+           move Ord-Comp-Moneda       to CnsOrdenesCmpr-Ord-Comp-Moneda
+           move Ord-Comp-Cotiz        to CnsOrdenesCmpr-Ord-Comp-Cotiz
+           move Ord-Comp-Dolar        to CnsOrdenesCmpr-Ord-Comp-Dolar
+           move Ord-Comp-Autoriza
+              to CnsOrdenesCmpr-Ord-Comp-Autoriza
+           move Ord-Comp-Fec-ent(01)
+              to CnsOrdenesCmpr-Ord-Comp-Fec-ent-1
+           move Ord-Comp-Fec-ent(02)
+              to CnsOrdenesCmpr-Ord-Comp-Fec-ent-2
+           move Ord-Comp-Fec-ent(03)
+              to CnsOrdenesCmpr-Ord-Comp-Fec-ent-3
+           move Ord-Comp-Fec-ent(04)
+              to CnsOrdenesCmpr-Ord-Comp-Fec-ent-4
+           move Ord-Comp-Fec-ent(05)
+              to CnsOrdenesCmpr-Ord-Comp-Fec-ent-5
+           move Ord-Comp-Pcia-ibb
+              to CnsOrdenesCmpr-Ord-Comp-Pcia-ibb
+           move Ord-Comp-Confir       to CnsOrdenesCmpr-Ord-Comp-Confir
+           move Ord-Comp-Tipo         to CnsOrdenesCmpr-Ord-Comp-Tipo
+           move Ord-Comp-Porc         to CnsOrdenesCmpr-Ord-Comp-Porc
+           move Ord-Comp-Resto        to CnsOrdenesCmpr-Ord-Comp-Resto
+
+           move "write     " to operacion
+           write reg-responseOrdenesCmprCns.
+
+       GrabarConsultaItem.
+           move Item-Com-Orden       to CnsOrdenesCmpr-Item-Com-Orden
+           move Item-Com-Producto    to CnsOrdenesCmpr-Item-Com-Producto
+           move Item-Com-Tipo        to CnsOrdenesCmpr-Item-Com-Tipo
+           move Item-Com-Secuencia
+              to CnsOrdenesCmpr-Item-Com-Secuencia
+           move Item-Com-Campo       to CnsOrdenesCmpr-Item-Com-Campo
+
+           move "write     " to operacion
+           write reg-responseOrdenesCmprItemCns.
+
+      * ---------------------------------------------------
+       AbrirRejects.
+           move "open      " to operacion
+           open output rejects.
+
+       GrabarRejects.
+           move "write     " to operacion
+           write reg-rejectOrdenesCmpr.
+
+       CerrarRejects.
+           move "close     " to operacion
+           close rejects.
+
       * ---------------------------------------------------
        AbrirOrdenesCmpr.
            move "open      " to operacion
@@ -592,3 +1348,32 @@
        CerrarOrdenesCmprItem.
            move "close     " to operacion
            Close item-com.
+
+      * ---------------------------------------------------
+       BorrarItemsOrdenesCmpr.
+           move Ord-Comp-Id                    to Item-Com-Orden
+           move zero                           to Item-Com-Producto
+           move zero                           to Item-Com-Tipo
+           move zero                           to Item-Com-Secuencia
+           move "S"                            to sw-mas-items
+
+           move "start     " to operacion
+           start item-com key is not less than Item-Com-Key
+              invalid key
+                 move "N" to sw-mas-items
+           end-start
+
+           perform until sw-mas-items = "N"
+              move "read next " to operacion
+              read item-com next record
+                 at end
+                    move "N" to sw-mas-items
+              end-read
+              if sw-mas-items = "S"
+                 if Item-Com-Orden = Ord-Comp-Id
+                    perform BorrarOrdenesCmprItem
+                 else
+                    move "N" to sw-mas-items
+                 end-if
+              end-if
+           end-perform.
