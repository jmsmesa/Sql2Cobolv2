@@ -32,6 +32,24 @@
                   access is sequential
                   file status is fs-comun.
 
+           select rejects
+                  assign to disc NombreRejects
+                  organization is line sequential
+                  access is sequential
+                  file status is fs-comun.
+
+           select manifiesto
+                  assign to disc NombreManifiesto
+                  organization is line sequential
+                  access is sequential
+                  file status is fs-comun.
+
+           select registro-monitor
+                  assign to random "INTERFASES.LST"
+                  organization is line sequential
+                  access is sequential
+                  file status is st-monitor.
+
            copy honora.sl.
 
        data division.
@@ -68,13 +86,46 @@
            02 ResSep3                       pic x(01).
            02 ResHonorarios-request         pic x(30).
 
+       01  reg-responseHonorariosTot.
+           02 TotHonorarios-altas           pic 9(08).
+           02                                pic x(01).
+           02 TotHonorarios-bajas            pic 9(08).
+           02                                pic x(01).
+           02 TotHonorarios-modificaciones   pic 9(08).
+           02                                pic x(01).
+           02 TotHonorarios-rechazos         pic 9(08).
+
            copy honora.fd.
 
+       fd  rejects
+                  block contains 1 records
+                  label record is standard.
+
+       01  reg-rejectHonorarios.
+           02 RejHonorarios-motivo          pic x(20).
+           02 RejSep0                       pic x(01).
+           02 RejHonorarios-opcion          pic x(01).
+           02 RejSep1                       pic x(01).
+           02 RejHonorarios-request         pic x(30).
+
+       fd  manifiesto
+                  label record is standard.
+
+       01  reg-manifiesto                   pic x(80).
+
+       fd  registro-monitor
+                  label record is standard.
+
+       01  reg-registro-monitor             pic x(20).
+
        working-storage section.
        01  fs-comun                         pic x(02).
            88 st-ok                             value "00", "02".
-           88 st-validos                        value "10", "22", "23", "00", "94", "99", "24", "34", "90", "30", "96", "46", "02", "21", "35", "37", "98".
-           88 eof                               value "10", "23", "94", "46".
+           88 st-validos                        value "10", "22", "23",
+               "00", "94", "99", "24", "34", "90", "30", "96", "46",
+               "02", "21", "35", "37", "98".
+           88 eof                               value "10", "23",
+               "94", "46".
            88 clave-invalida                    value "21".
            88 existe                            value "22".
            88 no-existe                         value "23".
@@ -93,8 +144,18 @@
 
        77  NombreRequest                      pic x(80).
        77  NombreResponse                     pic x(80).
+       77  NombreRejects                      pic x(80).
+       77  NombreManifiesto                   pic x(80).
        77  retorno                            pic 9(09) binary.
        77  st                                 pic x(02).
+       77  motivo-rechazo                     pic x(20).
+       77  sw-modo-manifiesto                 pic x(01) value "N".
+       77  sw-mas-manifiesto                  pic x(01).
+       77  contador-altas                     pic 9(08) value zero.
+       77  contador-bajas                     pic 9(08) value zero.
+       77  contador-modificaciones             pic 9(08) value zero.
+       77  contador-rechazos                   pic 9(08) value zero.
+       77  st-monitor                          pic x(02).
 
        01  Argumentos.
            03 arg-archivo                   pic x(080).
@@ -128,9 +189,22 @@
            move "response"   to archivo.
            perform mensaje-status.
 
+       file-rejects section.
+           use after standard error procedure on rejects.
+       disp-rejects.
+           move "rejects"    to archivo.
+           perform mensaje-status.
+
+       file-manifiesto section.
+           use after standard error procedure on manifiesto.
+       disp-manifiesto.
+           move "manifiesto" to archivo.
+           perform mensaje-status.
+
        mensaje-status.
            move fs-comun to st
-           if st not = "00" and not = "02" and not = "10" and not = "22" and not = "23"
+           if st not = "00" and not = "02" and not = "10" and not = "22"
+              and not = "23" and not = "21"
               open output response
               initialize reg-responseHonorarios
               move "|"              to ResSep0 ResSep1 ResSep2 ResSep3
@@ -164,18 +238,55 @@
 
            call "C$SetEnv" USING "RUNPATH", arg-path , retorno.
 
-           string ".\interfases\" arg-archivo ".request" delimited by " " into NombreRequest
-           string ".\interfases\" arg-archivo ".response" delimited by " " into NombreResponse
+           Perform AbrirHonorarios.
+
+           move "N"                             to sw-modo-manifiesto
+           if arg-archivo(1:1) = "@"
+              move "S"                          to sw-modo-manifiesto
+              string ".\interfases\" arg-archivo(2:79) ".response"
+                     delimited by " " into NombreResponse
+              string ".\interfases\" arg-archivo(2:79) ".lst"
+                     delimited by " " into NombreManifiesto
+              perform AbrirManifiesto
+           end-if.
 
-      *     display "[" argv(1:26) "]"
-      *     display "[" NombreRequest "]"
-      *     display "[" NombreResponse "]"
-      *      accept st
+       Procesarrequest.
+           if sw-modo-manifiesto = "S"
+              perform until sw-mas-manifiesto = "N"
+                 perform ProcesarUnArchivo
+                 perform LeerManifiestoNext
+              end-perform
+           else
+              perform ProcesarUnArchivo
+           end-if.
+
+       TerminarProceso.
+           if sw-modo-manifiesto = "S"
+              perform CerrarManifiesto
+           end-if
+
+           Perform CerrarHonorarios.
+
+           goback.
+
+       ProcesarUnArchivo.
+           move zero                         to contador-altas
+           move zero                         to contador-bajas
+           move zero                         to contador-modificaciones
+           move zero                         to contador-rechazos
+
+           perform RegistrarMonitor
+
+           string ".\interfases\" arg-archivo ".request"
+                  delimited by " " into NombreRequest
+           string ".\interfases\" arg-archivo ".response"
+                  delimited by " " into NombreResponse
+           string ".\interfases\" arg-archivo ".rejects"
+                  delimited by " " into NombreRejects
 
            perform AbrirRequest
-           Perform AbrirHonorarios.
+           Perform AbrirRejects.
 
-       Procesarrequest.
            perform LeerRequest
            perform until eof
               evaluate arg-opcion
@@ -185,17 +296,62 @@
                     perform ProcesarBaja
                  when "m"
                     perform ProcesarModificacion
+                 when other
+                    perform RechazarOpcionInvalida
               end-evaluate
               perform LeerRequest
-           end-perform.
+           end-perform
 
-       TerminarProceso.
            perform GenerarResponse
+           perform GrabarControlTotales
 
            perform CerrarRequest
-           Perform CerrarHonorarios.
+           Perform CerrarRejects.
 
-           goback.
+       AbrirManifiesto.
+           move "open      " to operacion
+           open input manifiesto
+           move "S"                             to sw-mas-manifiesto
+           perform LeerManifiestoNext.
+
+       LeerManifiestoNext.
+           move "read      " to operacion
+           read manifiesto into arg-archivo
+              at end
+                 move "N"                        to sw-mas-manifiesto
+           end-read.
+
+       CerrarManifiesto.
+           move "close     " to operacion
+           close manifiesto.
+
+       RegistrarMonitor.
+           move spaces                          to reg-registro-monitor
+           move arg-archivo(1:20)                to reg-registro-monitor
+
+           open extend registro-monitor
+           if st-monitor not = "00"
+              open output registro-monitor
+           end-if
+
+           if st-monitor = "00"
+              write reg-registro-monitor
+              close registro-monitor
+           end-if.
+
+       GrabarControlTotales.
+           move contador-altas           to TotHonorarios-altas
+           move contador-bajas           to TotHonorarios-bajas
+           move contador-modificaciones
+              to TotHonorarios-modificaciones
+           move contador-rechazos        to TotHonorarios-rechazos
+
+           move "open      " to operacion
+           open extend response
+           move "write     " to operacion
+           write reg-responseHonorariosTot
+           move "close     " to operacion
+           close response.
 
        GenerarResponse.
            perform AbrirResponse
@@ -213,6 +369,7 @@
            perform CerrarResponse.
 
        ProcesarAlta.
+           add 1 to contador-altas
            move Reqhonorarios-id       to honora-id
            move Reqhonorarios-apm      to honora-apm
            move Reqhonorarios-fecha    to honora-fecha
@@ -223,10 +380,58 @@
 
            perform GrabarHonorarios
            if fs-comun = "22"
-              perform ReGrabarHonorarios.
+              perform ReGrabarHonorarios
+           end-if
+
+           perform RechazarClaveInvalida.
+
        ProcesarBaja.
+           add 1 to contador-bajas
+           move Reqhonorarios-id       to honora-id
+
+           perform BorrarHonorarios
+
+           perform RechazarClaveInvalida.
 
        ProcesarModificacion.
+           add 1 to contador-modificaciones
+           move Reqhonorarios-id       to honora-id
+           move Reqhonorarios-apm      to honora-apm
+           move Reqhonorarios-fecha    to honora-fecha
+           move Reqhonorarios-autor    to honora-autor
+           move Reqhonorarios-impue    to honora-impue
+           move Reqhonorarios-nodona   to honora-nodona
+           move spaces                 to honora-resto
+
+           perform Regrabarhonorarios
+
+           perform RechazarClaveInvalida.
+
+       RechazarOpcionInvalida.
+           add 1 to contador-rechazos
+           move spaces                      to reg-rejectHonorarios
+           move "|"                         to RejSep0 RejSep1
+           move "opcion invalida"           to RejHonorarios-motivo
+           move arg-opcion                  to RejHonorarios-opcion
+           move spaces                      to RejHonorarios-request
+           string "HONORA=" Reqhonorarios-id
+              delimited by size into RejHonorarios-request
+
+           perform GrabarRejects.
+
+       RechazarClaveInvalida.
+           if fs-comun = "21"
+              add 1 to contador-rechazos
+              move spaces                   to reg-rejectHonorarios
+              move "|"                      to RejSep0 RejSep1
+              move "clave invalida"         to RejHonorarios-motivo
+              move arg-opcion               to RejHonorarios-opcion
+              move spaces                   to RejHonorarios-request
+              string "HONORA=" honora-id
+                 delimited by size into RejHonorarios-request
+
+              perform GrabarRejects
+           end-if.
 
       * ---------------------------------------------------
        AbrirRequest.
@@ -254,6 +459,19 @@
            move "close     " to operacion
            close response.
 
+      * ---------------------------------------------------
+       AbrirRejects.
+           move "open      " to operacion
+           open output rejects.
+
+       GrabarRejects.
+           move "write     " to operacion
+           write reg-rejectHonorarios.
+
+       CerrarRejects.
+           move "close     " to operacion
+           close rejects.
+
       * ---------------------------------------------------
        AbrirHonorarios.
            move "open      " to operacion
