@@ -0,0 +1,34 @@
+       fd  ord-comp
+                  label record is standard.
+
+       01  ord-comp-reg.
+           03 Ord-Comp-Id               pic 9(06).
+           03 Ord-Comp-Prove            pic 9(04).
+           03 Ord-Comp-Fecha            pic 9(08).
+           03 Ord-Comp-Pend             pic 9(01).
+           03 Ord-Comp-Pago             pic 9(02).
+           03 Ord-Comp-Dto-1            pic 9(04)v9(02).
+           03 Ord-Comp-Dto-2            pic 9(04)v9(02).
+           03 Ord-Comp-Dto-3            pic 9(04)v9(02).
+           03 Ord-Comp-Antic            pic x(01).
+           03 Ord-Comp-Depo             pic 9(04).
+           03 Ord-Comp-Obs-1            pic x(60).
+           03 Ord-Comp-Obs-2            pic x(60).
+           03 Ord-Comp-Obs-3            pic x(60).
+           03 Ord-Comp-Total            pic 9(12)v9(02).
+           03 Ord-Comp-Iva              pic 9(12)v9(02).
+           03 Ord-Comp-Otros            pic 9(12)v9(02).
+           03 Ord-Comp-Si-impre         pic x(01).
+           03 Ord-Comp-Empresa          pic 9(02).
+           03 Ord-Comp-Moneda           pic 9(02).
+           03 Ord-Comp-Cotiz            pic 9(03)v9(04).
+           03 Ord-Comp-Dolar            pic 9(02)v9(02).
+           03 Ord-Comp-Autoriza         pic x(01).
+           03 Ord-Comp-Tabla.
+              04 Ord-Comp-It            occurs 5.
+                 05 Ord-Comp-Fec-ent    pic 9(06).
+           03 Ord-Comp-Pcia-ibb         pic 9(02).
+           03 Ord-Comp-Confir           pic x(01).
+           03 Ord-Comp-Tipo             pic 9(01).
+           03 Ord-Comp-Porc             pic 9(03)v9(02).
+           03 Ord-Comp-Resto            pic x(02).
