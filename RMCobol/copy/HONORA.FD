@@ -0,0 +1,11 @@
+       fd  honora
+                  label record is standard.
+
+       01  honora-reg.
+           03 Honora-Id                 pic 9(06).
+           03 Honora-Apm                pic 9(02).
+           03 Honora-Fecha              pic 9(06).
+           03 Honora-Autor              pic 9(02).
+           03 Honora-Impue              pic 9(01).
+           03 Honora-Nodona             pic 9(01).
+           03 Honora-Resto              pic x(37).
