@@ -0,0 +1,10 @@
+       fd  item-com
+                  label record is standard.
+
+       01  item-com-reg.
+           03 Item-Com-Key.
+              04 Item-Com-Orden         pic 9(06).
+              04 Item-Com-Producto      pic 9(06).
+              04 Item-Com-Tipo          pic 9(01).
+              04 Item-Com-Secuencia     pic 9(04).
+           03 Item-Com-Campo            pic x(478).
