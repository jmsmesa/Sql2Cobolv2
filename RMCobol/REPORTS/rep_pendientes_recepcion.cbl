@@ -0,0 +1,143 @@
+       identification division.
+       program-id. RepPendientesRecepcion.
+       environment division.
+       configuration section.
+       source-computer. multiplataforma.
+       object-computer. multiplataforma.
+
+       input-output section.
+       file-control.
+           copy item-com.sl.
+
+           select listado
+                  assign to random "PEND-REC.LST"
+                  organization is line sequential
+                  access is sequential
+                  file status is st.
+
+       data division.
+       file section.
+           copy item-com.fd.
+
+       fd  listado
+                  label record is standard.
+
+       01  reg-listado.
+           03 Lis-Item-Com-Orden              pic 9(06).
+           03                                  pic x(01).
+           03 Lis-Item-Com-Producto           pic 9(06).
+           03                                  pic x(01).
+           03 Lis-Item-Com-Secuencia          pic 9(04).
+           03                                  pic x(01).
+           03 Lis-Item-Com-Slot               pic 9(01).
+           03                                  pic x(01).
+           03 Lis-Item-Com-Cantidad           pic 9(10)v9(04).
+           03                                  pic x(01).
+           03 Lis-Item-Com-Recibida           pic 9(10)v9(04).
+           03                                  pic x(01).
+           03 Lis-Item-Com-Saldo              pic s9(10)v9(04)
+              sign is trailing separate.
+
+       working-storage section.
+           copy fs-comun.wk.
+
+       01  Item-Com-Ws.
+           copy item-com.wk.
+
+       77  st                                  pic x(02).
+       77  sw-mas-items                        pic x(01).
+       77  indice-slot                         pic 9(01).
+       77  saldo-slot                          pic s9(10)v9(04).
+       77  leidos                              pic 9(08) value zero.
+       77  pendientes                          pic 9(08) value zero.
+       77  ed-cantidad                         pic zz,zzz,zz9.
+
+       procedure division.
+       begin section 1.
+
+       IniciarProceso.
+           perform AbrirOrdenesCmprItem
+           perform AbrirListado.
+
+       ProcesarItemCom.
+           perform StartItemCom
+           perform until sw-mas-items = "N"
+              perform LeerItemComNext
+              if sw-mas-items = "S"
+                 add 1 to leidos
+                 if Item-Com-Producto > 0
+                    move Item-Com-Campo        to item-com-reg-2
+                    perform VerificarSlots
+                 end-if
+              end-if
+           end-perform.
+
+       TerminarProceso.
+           perform CerrarOrdenesCmprItem
+           perform CerrarListado
+
+           move leidos                        to ed-cantidad
+           display "Items leidos           : " ed-cantidad
+           move pendientes                    to ed-cantidad
+           display "Renglones pendientes   : " ed-cantidad
+
+           goback.
+
+      * ---------------------------------------------------
+       VerificarSlots.
+           move 1 to indice-slot
+           perform 5 times
+              compute saldo-slot =
+                 Item-Com-Cantidad(indice-slot) -
+                 Item-Com-Recibida(indice-slot)
+              if saldo-slot not = zero
+                 add 1 to pendientes
+                 perform GrabarDetalle
+              end-if
+              add 1 to indice-slot
+           end-perform.
+
+       GrabarDetalle.
+           move spaces                        to reg-listado
+           move Item-Com-Orden                to Lis-Item-Com-Orden
+           move Item-Com-Producto             to Lis-Item-Com-Producto
+           move Item-Com-Secuencia            to Lis-Item-Com-Secuencia
+           move indice-slot                   to Lis-Item-Com-Slot
+           move Item-Com-Cantidad(indice-slot)
+              to Lis-Item-Com-Cantidad
+           move Item-Com-Recibida(indice-slot)
+              to Lis-Item-Com-Recibida
+           move saldo-slot                    to Lis-Item-Com-Saldo
+
+           perform GrabarListado.
+
+      * ---------------------------------------------------
+       AbrirOrdenesCmprItem.
+           open input item-com.
+
+       StartItemCom.
+           move low-value                     to item-com-key
+           move "S"                           to sw-mas-items
+           start item-com key is not less than Item-Com-Key
+              invalid key
+                 move "N"                      to sw-mas-items
+           end-start.
+
+       LeerItemComNext.
+           read item-com next record
+              at end
+                 move "N"                      to sw-mas-items
+           end-read.
+
+       CerrarOrdenesCmprItem.
+           close item-com.
+
+      * ---------------------------------------------------
+       AbrirListado.
+           open output listado.
+
+       GrabarListado.
+           write reg-listado.
+
+       CerrarListado.
+           close listado.
