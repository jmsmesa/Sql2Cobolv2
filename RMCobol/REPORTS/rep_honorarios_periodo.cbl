@@ -0,0 +1,131 @@
+       identification division.
+       program-id. RepHonorariosPeriodo.
+       environment division.
+       configuration section.
+       source-computer. multiplataforma.
+       object-computer. multiplataforma.
+
+       input-output section.
+       file-control.
+           copy honora.sl.
+
+           select listado
+                  assign to random "HON-PER.LST"
+                  organization is line sequential
+                  access is sequential
+                  file status is st.
+
+       data division.
+       file section.
+           copy honora.fd.
+
+       fd  listado
+                  label record is standard.
+
+       01  reg-listado.
+           03 Lis-Honora-Id                   pic 9(06).
+           03                                  pic x(01).
+           03 Lis-Honora-Fecha                 pic 9(06).
+           03                                  pic x(01).
+           03 Lis-Honora-Autor                 pic 9(02).
+           03                                  pic x(01).
+           03 Lis-Honora-Apm                   pic 9(02).
+
+       working-storage section.
+           copy fs-comun.wk.
+
+       77  st                                  pic x(02).
+       77  sw-mas-honora                       pic x(01).
+       77  Fecha-Desde                         pic 9(06).
+       77  Fecha-Hasta                         pic 9(06).
+       77  leidos                              pic 9(08) value zero.
+       77  ed-cantidad                         pic zz,zzz,zz9.
+
+       linkage section.
+       01  args.
+           02  argc                           pic s9(5) comp-1.
+           02  argv.
+               03                             pic x(01) occurs 1 to 4000
+                                                    depending on argc.
+
+       procedure division using args.
+       begin section 1.
+
+       IniciarProceso.
+           if argc > 0 and argv(1:1) not = space
+              move argv(1:6)                  to Fecha-Desde
+              move argv(7:6)                  to Fecha-Hasta
+           else
+              display "Fecha desde ? : "      with no advancing
+              accept Fecha-Desde
+              display "Fecha hasta ? : "      with no advancing
+              accept Fecha-Hasta
+           end-if
+
+           perform AbrirHonora
+           perform AbrirListado.
+
+       ProcesarHonora.
+           perform StartHonoraFecha
+           perform until sw-mas-honora = "N"
+              perform LeerHonoraNext
+              if sw-mas-honora = "S"
+                 if Honora-Fecha > Fecha-Hasta
+                    move "N"                   to sw-mas-honora
+                 else
+                    add 1                       to leidos
+                    perform GrabarDetalle
+                 end-if
+              end-if
+           end-perform.
+
+       TerminarProceso.
+           perform CerrarHonora
+           perform CerrarListado
+
+           move leidos                         to ed-cantidad
+           display "Honorarios del periodo : " ed-cantidad
+
+           goback.
+
+      * ---------------------------------------------------
+       GrabarDetalle.
+           move spaces                         to reg-listado
+           move Honora-Id                      to Lis-Honora-Id
+           move Honora-Fecha                    to Lis-Honora-Fecha
+           move Honora-Autor                    to Lis-Honora-Autor
+           move Honora-Apm                       to Lis-Honora-Apm
+
+           perform GrabarListado.
+
+      * ---------------------------------------------------
+       AbrirHonora.
+           open input honora.
+
+       StartHonoraFecha.
+           move Fecha-Desde                    to Honora-Fecha
+           move low-value                      to Honora-Id
+           move "S"                            to sw-mas-honora
+           start honora key is not less than Honorarios-Alt-Llave
+              invalid key
+                 move "N"                       to sw-mas-honora
+           end-start.
+
+       LeerHonoraNext.
+           read honora next record
+              at end
+                 move "N"                       to sw-mas-honora
+           end-read.
+
+       CerrarHonora.
+           close honora.
+
+      * ---------------------------------------------------
+       AbrirListado.
+           open output listado.
+
+       GrabarListado.
+           write reg-listado.
+
+       CerrarListado.
+           close listado.
