@@ -0,0 +1,124 @@
+       identification division.
+       program-id. RepIibbProvincia.
+       environment division.
+       configuration section.
+       source-computer. multiplataforma.
+       object-computer. multiplataforma.
+
+       input-output section.
+       file-control.
+           copy ord-comp.sl.
+
+           select listado
+                  assign to random "IIBB-PCIA.LST"
+                  organization is line sequential
+                  access is sequential
+                  file status is st.
+
+       data division.
+       file section.
+           copy ord-comp.fd.
+
+       fd  listado
+                  label record is standard.
+
+       01  reg-listado.
+           03 Lis-Pcia-ibb                   pic 9(02).
+           03                                 pic x(01).
+           03 Lis-Cant-Ordenes                pic 9(08).
+           03                                 pic x(01).
+           03 Lis-Total                       pic 9(12)v9(02).
+
+       working-storage section.
+           copy fs-comun.wk.
+
+       77  st                                 pic x(02).
+       77  sw-mas-ordenes                     pic x(01).
+       77  indice-pcia                        pic 9(03).
+       77  leidos                             pic 9(08) value zero.
+       77  ed-cantidad                        pic zz,zzz,zz9.
+
+       01  Tabla-Pcias.
+           03 Pcia-Acum      occurs 100.
+              05 Pcia-Cant      pic 9(08) value zero.
+              05 Pcia-Total     pic 9(12)v9(02) value zero.
+
+       procedure division.
+       begin section 1.
+
+       IniciarProceso.
+           perform AbrirOrdenesCmpr
+           perform AbrirListado.
+
+       ProcesarOrdenesCmpr.
+           perform StartOrdenesCmpr
+           perform until sw-mas-ordenes = "N"
+              perform LeerOrdenesCmprNext
+              if sw-mas-ordenes = "S"
+                 add 1 to leidos
+                 perform AcumularPcia
+              end-if
+           end-perform.
+
+       TerminarProceso.
+           perform CerrarOrdenesCmpr
+           perform GrabarTotalesPcia
+           perform CerrarListado
+
+           move leidos                        to ed-cantidad
+           display "Ordenes leidas        : " ed-cantidad
+
+           goback.
+
+       AcumularPcia.
+           compute indice-pcia = Ord-Comp-Pcia-ibb + 1
+
+           add 1                  to Pcia-Cant(indice-pcia)
+           add Ord-Comp-Total      to Pcia-Total(indice-pcia).
+
+       GrabarTotalesPcia.
+           move 0 to indice-pcia
+           perform 100 times
+              add 1 to indice-pcia
+              if Pcia-Cant(indice-pcia) not = zero
+                 move spaces                    to reg-listado
+                 compute Lis-Pcia-ibb = indice-pcia - 1
+                 move Pcia-Cant(indice-pcia)
+                    to Lis-Cant-Ordenes
+                 move Pcia-Total(indice-pcia)
+                    to Lis-Total
+
+                 perform GrabarListado
+              end-if
+           end-perform.
+
+      * ---------------------------------------------------
+       AbrirOrdenesCmpr.
+           open input ord-comp.
+
+       StartOrdenesCmpr.
+           move low-value                     to Ord-Comp-Id
+           move "S"                           to sw-mas-ordenes
+           start ord-comp key is not less than Ord-Comp-Id
+              invalid key
+                 move "N"                     to sw-mas-ordenes
+           end-start.
+
+       LeerOrdenesCmprNext.
+           read ord-comp next record
+              at end
+                 move "N"                     to sw-mas-ordenes
+           end-read.
+
+       CerrarOrdenesCmpr.
+           close ord-comp.
+
+      * ---------------------------------------------------
+       AbrirListado.
+           open output listado.
+
+       GrabarListado.
+           write reg-listado.
+
+       CerrarListado.
+           close listado.
