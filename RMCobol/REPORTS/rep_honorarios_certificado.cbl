@@ -0,0 +1,138 @@
+       identification division.
+       program-id. RepHonorariosCertificado.
+       environment division.
+       configuration section.
+       source-computer. multiplataforma.
+       object-computer. multiplataforma.
+
+       input-output section.
+       file-control.
+           copy honora.sl.
+
+           select listado
+                  assign to random "HON-CERT.LST"
+                  organization is line sequential
+                  access is sequential
+                  file status is st.
+
+       data division.
+       file section.
+           copy honora.fd.
+
+       fd  listado
+                  label record is standard.
+
+       01  reg-listado.
+           03 Lis-Honora-Id                   pic 9(06).
+           03                                  pic x(01).
+           03 Lis-Honora-Fecha                 pic 9(06).
+           03                                  pic x(01).
+           03 Lis-Honora-Impue                 pic 9(01).
+           03                                  pic x(01).
+           03 Lis-Honora-Nodona                pic 9(01).
+
+       working-storage section.
+           copy fs-comun.wk.
+
+       77  st                                  pic x(02).
+       77  sw-mas-honora                       pic x(01).
+       77  Autor-Filtro                        pic 9(02).
+       77  Fecha-Desde                         pic 9(06).
+       77  Fecha-Hasta                         pic 9(06).
+       77  leidos                              pic 9(08) value zero.
+       77  emitidos                            pic 9(08) value zero.
+       77  ed-cantidad                         pic zz,zzz,zz9.
+
+       linkage section.
+       01  args.
+           02  argc                           pic s9(5) comp-1.
+           02  argv.
+               03                             pic x(01) occurs 1 to 4000
+                                                    depending on argc.
+
+       procedure division using args.
+       begin section 1.
+
+       IniciarProceso.
+           if argc > 0 and argv(1:1) not = space
+              move argv(1:2)                  to Autor-Filtro
+              move argv(3:6)                  to Fecha-Desde
+              move argv(9:6)                  to Fecha-Hasta
+           else
+              display "Autor ? : "            with no advancing
+              accept Autor-Filtro
+              display "Fecha desde ? : "       with no advancing
+              accept Fecha-Desde
+              display "Fecha hasta ? : "       with no advancing
+              accept Fecha-Hasta
+           end-if
+
+           perform AbrirHonora
+           perform AbrirListado.
+
+       ProcesarHonora.
+           perform StartHonora
+           perform until sw-mas-honora = "N"
+              perform LeerHonoraNext
+              if sw-mas-honora = "S"
+                 add 1                          to leidos
+                 if Honora-Autor = Autor-Filtro
+                       and Honora-Fecha >= Fecha-Desde
+                       and Honora-Fecha <= Fecha-Hasta
+                    perform GrabarCertificado
+                 end-if
+              end-if
+           end-perform.
+
+       TerminarProceso.
+           perform CerrarHonora
+           perform CerrarListado
+
+           move leidos                        to ed-cantidad
+           display "Honorarios leidos   : " ed-cantidad
+           move emitidos                       to ed-cantidad
+           display "Lineas certificado  : " ed-cantidad
+
+           goback.
+
+      * ---------------------------------------------------
+       GrabarCertificado.
+           add 1                               to emitidos
+           move spaces                         to reg-listado
+           move Honora-Id                      to Lis-Honora-Id
+           move Honora-Fecha                    to Lis-Honora-Fecha
+           move Honora-Impue                    to Lis-Honora-Impue
+           move Honora-Nodona                   to Lis-Honora-Nodona
+
+           perform GrabarListado.
+
+      * ---------------------------------------------------
+       AbrirHonora.
+           open input honora.
+
+       StartHonora.
+           move low-value                      to Honora-Id
+           move "S"                            to sw-mas-honora
+           start honora key is not less than Honora-Id
+              invalid key
+                 move "N"                       to sw-mas-honora
+           end-start.
+
+       LeerHonoraNext.
+           read honora next record
+              at end
+                 move "N"                       to sw-mas-honora
+           end-read.
+
+       CerrarHonora.
+           close honora.
+
+      * ---------------------------------------------------
+       AbrirListado.
+           open output listado.
+
+       GrabarListado.
+           write reg-listado.
+
+       CerrarListado.
+           close listado.
