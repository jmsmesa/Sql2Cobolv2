@@ -0,0 +1,125 @@
+       identification division.
+       program-id. RepOrdenesPendientes.
+       environment division.
+       configuration section.
+       source-computer. multiplataforma.
+       object-computer. multiplataforma.
+
+       input-output section.
+       file-control.
+           copy ord-comp.sl.
+
+           select listado
+                  assign to random "PENDIENTE.LST"
+                  organization is line sequential
+                  access is sequential
+                  file status is st.
+
+       data division.
+       file section.
+           copy ord-comp.fd.
+
+       fd  listado
+                  label record is standard.
+
+       01  reg-listado.
+           03 Lis-Ord-Comp-Id                pic 9(06).
+           03                                 pic x(01).
+           03 Lis-Ord-Comp-Prove              pic 9(04).
+           03                                 pic x(01).
+           03 Lis-Ord-Comp-Fecha              pic 9(08).
+           03                                 pic x(01).
+           03 Lis-Ord-Comp-Total              pic 9(12)v9(02).
+           03                                 pic x(01).
+           03 Lis-Dias-Pendiente              pic s9(05)
+              sign is trailing separate.
+
+       working-storage section.
+           copy fs-comun.wk.
+
+       77  st                                 pic x(02).
+       77  sw-mas-ordenes                     pic x(01).
+       77  leidos                             pic 9(08) value zero.
+       77  pendientes                         pic 9(08) value zero.
+       77  ed-cantidad                        pic zz,zzz,zz9.
+       77  Fecha-Hoy                          pic 9(08).
+       77  Dias-Pendiente                     pic s9(08).
+
+       procedure division.
+       begin section 1.
+
+       IniciarProceso.
+           accept Fecha-Hoy from date yyyymmdd
+           perform AbrirOrdenesCmpr
+           perform AbrirListado.
+
+       ProcesarOrdenesCmpr.
+           perform StartOrdenesCmprFecha
+           perform until sw-mas-ordenes = "N"
+              perform LeerOrdenesCmprNext
+              if sw-mas-ordenes = "S"
+                 if Ord-Comp-Pend = 1
+                    add 1                      to pendientes
+                    perform GrabarDetalle
+                 end-if
+              end-if
+           end-perform.
+
+       TerminarProceso.
+           perform CerrarOrdenesCmpr
+           perform CerrarListado
+
+           move leidos                        to ed-cantidad
+           display "Ordenes leidas        : " ed-cantidad
+           move pendientes                    to ed-cantidad
+           display "Ordenes pendientes    : " ed-cantidad
+
+           goback.
+
+      * ---------------------------------------------------
+       GrabarDetalle.
+           compute Dias-Pendiente =
+              function integer-of-date(Fecha-Hoy) -
+              function integer-of-date(Ord-Comp-Fecha)
+
+           move spaces                        to reg-listado
+           move Ord-Comp-Id                   to Lis-Ord-Comp-Id
+           move Ord-Comp-Prove                to Lis-Ord-Comp-Prove
+           move Ord-Comp-Fecha                to Lis-Ord-Comp-Fecha
+           move Ord-Comp-Total                to Lis-Ord-Comp-Total
+           move Dias-Pendiente                to Lis-Dias-Pendiente
+
+           perform GrabarListado.
+
+      * ---------------------------------------------------
+       AbrirOrdenesCmpr.
+           open input ord-comp.
+
+       StartOrdenesCmprFecha.
+           move low-value                     to Ord-Comp-Fecha
+           move "S"                           to sw-mas-ordenes
+           start ord-comp key is not less than Ordenpago-Fec-Key
+              invalid key
+                 move "N"                     to sw-mas-ordenes
+           end-start.
+
+       LeerOrdenesCmprNext.
+           read ord-comp next record
+              at end
+                 move "N"                     to sw-mas-ordenes
+              not at end
+                 add 1                         to leidos
+           end-read.
+
+       CerrarOrdenesCmpr.
+           close ord-comp.
+
+      * ---------------------------------------------------
+       AbrirListado.
+           open output listado.
+
+       GrabarListado.
+           write reg-listado.
+
+       CerrarListado.
+           close listado.
