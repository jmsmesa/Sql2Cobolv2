@@ -0,0 +1,124 @@
+       identification division.
+       program-id. RepResumenEmpresa.
+       environment division.
+       configuration section.
+       source-computer. multiplataforma.
+       object-computer. multiplataforma.
+
+       input-output section.
+       file-control.
+           copy ord-comp.sl.
+
+           select listado
+                  assign to random "RES-EMP.LST"
+                  organization is line sequential
+                  access is sequential
+                  file status is st.
+
+       data division.
+       file section.
+           copy ord-comp.fd.
+
+       fd  listado
+                  label record is standard.
+
+       01  reg-listado.
+           03 Lis-Empresa                    pic 9(02).
+           03                                 pic x(01).
+           03 Lis-Cant-Ordenes                pic 9(08).
+           03                                 pic x(01).
+           03 Lis-Total                       pic 9(12)v9(02).
+
+       working-storage section.
+           copy fs-comun.wk.
+
+       77  st                                 pic x(02).
+       77  sw-mas-ordenes                     pic x(01).
+       77  indice-empresa                     pic 9(03).
+       77  leidos                             pic 9(08) value zero.
+       77  ed-cantidad                        pic zz,zzz,zz9.
+
+       01  Tabla-Empresas.
+           03 Empresa-Acum      occurs 100.
+              05 Empresa-Cant      pic 9(08) value zero.
+              05 Empresa-Total     pic 9(12)v9(02) value zero.
+
+       procedure division.
+       begin section 1.
+
+       IniciarProceso.
+           perform AbrirOrdenesCmpr
+           perform AbrirListado.
+
+       ProcesarOrdenesCmpr.
+           perform StartOrdenesCmpr
+           perform until sw-mas-ordenes = "N"
+              perform LeerOrdenesCmprNext
+              if sw-mas-ordenes = "S"
+                 add 1 to leidos
+                 perform AcumularEmpresa
+              end-if
+           end-perform.
+
+       TerminarProceso.
+           perform CerrarOrdenesCmpr
+           perform GrabarTotalesEmpresa
+           perform CerrarListado
+
+           move leidos                        to ed-cantidad
+           display "Ordenes leidas        : " ed-cantidad
+
+           goback.
+
+       AcumularEmpresa.
+           compute indice-empresa = Ord-Comp-Empresa + 1
+
+           add 1                  to Empresa-Cant(indice-empresa)
+           add Ord-Comp-Total      to Empresa-Total(indice-empresa).
+
+       GrabarTotalesEmpresa.
+           move 0 to indice-empresa
+           perform 100 times
+              add 1 to indice-empresa
+              if Empresa-Cant(indice-empresa) not = zero
+                 move spaces                    to reg-listado
+                 compute Lis-Empresa = indice-empresa - 1
+                 move Empresa-Cant(indice-empresa)
+                    to Lis-Cant-Ordenes
+                 move Empresa-Total(indice-empresa)
+                    to Lis-Total
+
+                 perform GrabarListado
+              end-if
+           end-perform.
+
+      * ---------------------------------------------------
+       AbrirOrdenesCmpr.
+           open input ord-comp.
+
+       StartOrdenesCmpr.
+           move low-value                     to Ord-Comp-Id
+           move "S"                           to sw-mas-ordenes
+           start ord-comp key is not less than Ord-Comp-Id
+              invalid key
+                 move "N"                     to sw-mas-ordenes
+           end-start.
+
+       LeerOrdenesCmprNext.
+           read ord-comp next record
+              at end
+                 move "N"                     to sw-mas-ordenes
+           end-read.
+
+       CerrarOrdenesCmpr.
+           close ord-comp.
+
+      * ---------------------------------------------------
+       AbrirListado.
+           open output listado.
+
+       GrabarListado.
+           write reg-listado.
+
+       CerrarListado.
+           close listado.
