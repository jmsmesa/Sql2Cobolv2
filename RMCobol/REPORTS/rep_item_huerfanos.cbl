@@ -0,0 +1,144 @@
+       identification division.
+       program-id. RepItemHuerfanos.
+       environment division.
+       configuration section.
+       source-computer. multiplataforma.
+       object-computer. multiplataforma.
+
+       input-output section.
+       file-control.
+           copy ord-comp.sl.
+           copy item-com.sl.
+
+           select listado
+                  assign to random "ITEM-HUE.LST"
+                  organization is line sequential
+                  access is sequential
+                  file status is st.
+
+       data division.
+       file section.
+           copy ord-comp.fd.
+           copy item-com.fd.
+
+       fd  listado
+                  label record is standard.
+
+       01  reg-listado.
+           03 Lis-Orden                      pic 9(06).
+           03                                 pic x(01).
+           03 Lis-Producto                   pic 9(06).
+           03                                 pic x(01).
+           03 Lis-Tipo                       pic 9(01).
+           03                                 pic x(01).
+           03 Lis-Secuencia                  pic 9(04).
+           03                                 pic x(01).
+           03 Lis-Mensaje                    pic x(40).
+
+       working-storage section.
+           copy fs-comun.wk.
+
+       77  st                                 pic x(02).
+       77  sw-mas-items                       pic x(01).
+       77  sw-existe-orden                    pic x(01).
+       77  leidos                             pic 9(08) value zero.
+       77  huerfanos                          pic 9(08) value zero.
+       77  ed-cantidad                        pic zz,zzz,zz9.
+
+       procedure division.
+       begin section 1.
+
+       IniciarProceso.
+           perform AbrirOrdenesCmpr
+           perform AbrirOrdenesCmprItem
+           perform AbrirListado.
+
+       ProcesarItemCom.
+           perform StartItemCom
+           perform until sw-mas-items = "N"
+              perform LeerItemComNext
+              if sw-mas-items = "S"
+                 add 1 to leidos
+                 perform VerificarOrden
+              end-if
+           end-perform.
+
+       TerminarProceso.
+           perform CerrarOrdenesCmpr
+           perform CerrarOrdenesCmprItem
+           perform CerrarListado
+
+           move leidos                       to ed-cantidad
+           display "Items leidos      : " ed-cantidad
+           move huerfanos                    to ed-cantidad
+           display "Items huerfanos   : " ed-cantidad
+
+           goback.
+
+      * ---------------------------------------------------
+       VerificarOrden.
+           move Item-Com-Orden               to Ord-Comp-Id
+           move "S"                          to sw-existe-orden
+
+           perform LeerOrdenesCmpr
+
+           if no-existe
+              move "N"                       to sw-existe-orden
+           end-if
+
+           if sw-existe-orden = "N"
+              add 1 to huerfanos
+              move spaces                    to reg-listado
+              move Item-Com-Orden            to Lis-Orden
+              move Item-Com-Producto         to Lis-Producto
+              move Item-Com-Tipo             to Lis-Tipo
+              move Item-Com-Secuencia        to Lis-Secuencia
+              move "sin ord-comp correspondiente"
+                 to Lis-Mensaje
+
+              perform GrabarListado
+           end-if.
+
+      * ---------------------------------------------------
+       AbrirOrdenesCmpr.
+           open input ord-comp.
+
+       LeerOrdenesCmpr.
+           read ord-comp
+              invalid key
+                 continue
+           end-read.
+
+       CerrarOrdenesCmpr.
+           close ord-comp.
+
+      * ---------------------------------------------------
+       AbrirOrdenesCmprItem.
+           open input item-com.
+
+       StartItemCom.
+           move low-value                    to item-com-key
+           move "S"                          to sw-mas-items
+           start item-com key is not less than Item-Com-Key
+              invalid key
+                 move "N"                    to sw-mas-items
+           end-start.
+
+       LeerItemComNext.
+           read item-com next record
+              at end
+                 move "N"                    to sw-mas-items
+           end-read.
+
+       CerrarOrdenesCmprItem.
+           close item-com.
+
+      * ---------------------------------------------------
+       AbrirListado.
+           open output listado.
+
+       GrabarListado.
+           write reg-listado.
+
+       CerrarListado.
+           close listado.
