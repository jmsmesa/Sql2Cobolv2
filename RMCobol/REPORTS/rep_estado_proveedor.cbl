@@ -0,0 +1,133 @@
+       identification division.
+       program-id. RepEstadoProveedor.
+       environment division.
+       configuration section.
+       source-computer. multiplataforma.
+       object-computer. multiplataforma.
+
+       input-output section.
+       file-control.
+           copy ord-comp.sl.
+
+           select listado
+                  assign to random "EST-PROVE.LST"
+                  organization is line sequential
+                  access is sequential
+                  file status is st.
+
+       data division.
+       file section.
+           copy ord-comp.fd.
+
+       fd  listado
+                  label record is standard.
+
+       01  reg-listado.
+           03 Lis-Ord-Comp-Id                pic 9(06).
+           03                                 pic x(01).
+           03 Lis-Ord-Comp-Prove              pic 9(04).
+           03                                 pic x(01).
+           03 Lis-Ord-Comp-Total              pic 9(12)v9(02).
+           03                                 pic x(01).
+           03 Lis-Ord-Comp-Iva                pic 9(12)v9(02).
+           03                                 pic x(01).
+           03 Lis-Ord-Comp-Otros              pic 9(12)v9(02).
+           03                                 pic x(01).
+           03 Lis-Ord-Comp-Pend               pic 9(01).
+
+       working-storage section.
+           copy fs-comun.wk.
+
+       77  st                                 pic x(02).
+       77  sw-mas-ordenes                     pic x(01).
+       77  Prove-Filtro                       pic 9(04).
+       77  leidos                             pic 9(08) value zero.
+       77  ed-cantidad                        pic zz,zzz,zz9.
+
+       linkage section.
+       01  args.
+           02  argc                           pic s9(5) comp-1.
+           02  argv.
+               03                             pic x(01) occurs 1 to 4000
+                                                    depending on argc.
+
+       procedure division using args.
+       begin section 1.
+
+       IniciarProceso.
+           if argc > 0 and argv(1:1) not = space
+              move argv(1:4)                  to Prove-Filtro
+           else
+              display "Proveedor ? : " with no advancing
+              accept Prove-Filtro
+           end-if
+
+           perform AbrirOrdenesCmpr
+           perform AbrirListado.
+
+       ProcesarOrdenesCmpr.
+           perform StartOrdenesCmprProve
+           perform until sw-mas-ordenes = "N"
+              perform LeerOrdenesCmprNext
+              if sw-mas-ordenes = "S"
+                 if Ord-Comp-Prove not = Prove-Filtro
+                    move "N"                  to sw-mas-ordenes
+                 else
+                    add 1                      to leidos
+                    perform GrabarDetalle
+                 end-if
+              end-if
+           end-perform.
+
+       TerminarProceso.
+           perform CerrarOrdenesCmpr
+           perform CerrarListado
+
+           move leidos                        to ed-cantidad
+           display "Ordenes del proveedor : " ed-cantidad
+
+           goback.
+
+      * ---------------------------------------------------
+       GrabarDetalle.
+           move spaces                        to reg-listado
+           move Ord-Comp-Id                   to Lis-Ord-Comp-Id
+           move Ord-Comp-Prove                to Lis-Ord-Comp-Prove
+           move Ord-Comp-Total                to Lis-Ord-Comp-Total
+           move Ord-Comp-Iva                  to Lis-Ord-Comp-Iva
+           move Ord-Comp-Otros                to Lis-Ord-Comp-Otros
+           move Ord-Comp-Pend                 to Lis-Ord-Comp-Pend
+
+           perform GrabarListado.
+
+      * ---------------------------------------------------
+       AbrirOrdenesCmpr.
+           open input ord-comp.
+
+       StartOrdenesCmprProve.
+           move Prove-Filtro                  to Ord-Comp-Prove
+           move low-value                     to Ord-Comp-Id
+           move "S"                           to sw-mas-ordenes
+           start ord-comp key is not less than Ordenpago-Prov-Key
+              invalid key
+                 move "N"                     to sw-mas-ordenes
+           end-start.
+
+       LeerOrdenesCmprNext.
+           read ord-comp next record
+              at end
+                 move "N"                     to sw-mas-ordenes
+           end-read.
+
+       CerrarOrdenesCmpr.
+           close ord-comp.
+
+      * ---------------------------------------------------
+       AbrirListado.
+           open output listado.
+
+       GrabarListado.
+           write reg-listado.
+
+       CerrarListado.
+           close listado.
