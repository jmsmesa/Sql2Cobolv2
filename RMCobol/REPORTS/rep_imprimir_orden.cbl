@@ -0,0 +1,211 @@
+       identification division.
+       program-id. RepImprimirOrden.
+       environment division.
+       configuration section.
+       source-computer. multiplataforma.
+       object-computer. multiplataforma.
+
+       input-output section.
+       file-control.
+           copy ord-comp.sl.
+           copy item-com.sl.
+
+           select listado
+                  assign to random "ORD-COMP.PRN"
+                  organization is line sequential
+                  access is sequential
+                  file status is st.
+
+       data division.
+       file section.
+           copy ord-comp.fd.
+           copy item-com.fd.
+
+       fd  listado
+                  label record is standard.
+
+       01  reg-listado                          pic x(80).
+
+       working-storage section.
+           copy fs-comun.wk.
+
+       77  st                                    pic x(02).
+       77  sw-mas-items                          pic x(01).
+       77  Id-Filtro                             pic 9(06).
+       77  ed-total                              pic zzz,zzz,zz9.99.
+       77  ed-cantidad                           pic zzz,zzz,zz9.9999.
+       77  ed-precio                             pic zzz,zzz,zz9.9999.
+       77  items-impresos                        pic 9(04) value zero.
+
+       01  Item-Com-Ws.
+           copy item-com.wk.
+
+       linkage section.
+       01  args.
+           02  argc                           pic s9(5) comp-1.
+           02  argv.
+               03                             pic x(01) occurs 1 to 4000
+                                                    depending on argc.
+
+       procedure division using args.
+       begin section 1.
+
+       IniciarProceso.
+           if argc > 0 and argv(1:1) not = space
+              move argv(1:6)                  to Id-Filtro
+           else
+              display "Orden de compra ? : " with no advancing
+              accept Id-Filtro
+           end-if
+
+           perform AbrirOrdenesCmpr
+           perform AbrirListado.
+
+       ProcesarOrden.
+           perform LeerOrdenesCmpr
+           if fs-comun = "00"
+              if Ord-Comp-Autoriza = "S"
+                 perform ImprimirEncabezado
+                 perform ImprimirObservaciones
+                 perform ImprimirItems
+                 perform MarcarImpresa
+              else
+                 display "Orden " Id-Filtro " no autorizada."
+              end-if
+           else
+              display "Orden " Id-Filtro " no encontrada."
+           end-if.
+
+       TerminarProceso.
+           perform CerrarOrdenesCmpr
+           perform CerrarListado
+
+           display "Items impresos : " items-impresos
+
+           goback.
+
+      * ---------------------------------------------------
+       ImprimirEncabezado.
+           move Ord-Comp-Total                to ed-total
+           move spaces                        to reg-listado
+           string "ORDEN DE COMPRA NRO. " Id-Filtro
+                  "   PROVEEDOR " Ord-Comp-Prove
+              delimited by size into reg-listado
+           perform GrabarListado
+
+           move spaces                        to reg-listado
+           string "FECHA " Ord-Comp-Fecha "   EMPRESA " Ord-Comp-Empresa
+              delimited by size into reg-listado
+           perform GrabarListado
+
+           move spaces                        to reg-listado
+           string "TOTAL " ed-total
+              delimited by size into reg-listado
+           perform GrabarListado.
+
+       ImprimirObservaciones.
+           if Ord-Comp-Obs-1 not = spaces
+              move spaces                     to reg-listado
+              string "OBS: " Ord-Comp-Obs-1 delimited by size
+                 into reg-listado
+              perform GrabarListado
+           end-if
+           if Ord-Comp-Obs-2 not = spaces
+              move spaces                     to reg-listado
+              string "OBS: " Ord-Comp-Obs-2 delimited by size
+                 into reg-listado
+              perform GrabarListado
+           end-if
+           if Ord-Comp-Obs-3 not = spaces
+              move spaces                     to reg-listado
+              string "OBS: " Ord-Comp-Obs-3 delimited by size
+                 into reg-listado
+              perform GrabarListado
+           end-if.
+
+       ImprimirItems.
+           move 0                              to items-impresos
+           perform StartItemsOrden
+           perform until sw-mas-items = "N"
+              perform LeerItemsOrdenNext
+              if sw-mas-items = "S"
+                 if Item-Com-Orden not = Id-Filtro
+                    move "N"                    to sw-mas-items
+                 else
+                    add 1                       to items-impresos
+                    perform ImprimirItem
+                 end-if
+              end-if
+           end-perform.
+
+       ImprimirItem.
+           move Item-Com-Campo                 to item-com-reg-2
+           if Item-Com-Producto > 0
+              move Item-Com-Cantidad(1)         to ed-cantidad
+              move Item-Com-Precio              to ed-precio
+              move spaces                       to reg-listado
+              string Item-Com-Producto " " Item-Com-Nom-Prod
+                     " CANT " ed-cantidad " " Item-Com-Unidad
+                     " PRECIO " ed-precio
+                 delimited by size into reg-listado
+              perform GrabarListado
+           end-if
+           if Item-Com-Renglon-1 not = spaces
+              move spaces                       to reg-listado
+              string "   " Item-Com-Renglon-1 delimited by size
+                 into reg-listado
+              perform GrabarListado
+           end-if
+           if Item-Com-Renglon-2 not = spaces
+              move spaces                       to reg-listado
+              string "   " Item-Com-Renglon-2 delimited by size
+                 into reg-listado
+              perform GrabarListado
+           end-if.
+
+       MarcarImpresa.
+           move "S"                            to Ord-Comp-Si-impre
+           rewrite ord-comp-reg.
+
+      * ---------------------------------------------------
+       AbrirOrdenesCmpr.
+           open i-o ord-comp.
+           open input item-com.
+
+       LeerOrdenesCmpr.
+           move Id-Filtro                      to Ord-Comp-Id
+           read ord-comp
+              invalid key
+                 move "34"                      to fs-comun
+           end-read.
+
+       StartItemsOrden.
+           move Id-Filtro                      to Item-Com-Orden
+           move zero                           to Item-Com-Producto
+           move zero                           to Item-Com-Tipo
+           move zero                           to Item-Com-Secuencia
+           move "S"                            to sw-mas-items
+           start item-com key is not less than Item-Com-Key
+              invalid key
+                 move "N"                       to sw-mas-items
+           end-start.
+
+       LeerItemsOrdenNext.
+           read item-com next record
+              at end
+                 move "N"                       to sw-mas-items
+           end-read.
+
+       CerrarOrdenesCmpr.
+           close ord-comp.
+           close item-com.
+
+      * ---------------------------------------------------
+       AbrirListado.
+           open output listado.
+
+       GrabarListado.
+           write reg-listado.
+
+       CerrarListado.
+           close listado.
