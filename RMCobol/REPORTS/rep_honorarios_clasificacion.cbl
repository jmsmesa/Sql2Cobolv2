@@ -0,0 +1,127 @@
+       identification division.
+       program-id. RepHonorariosClasificacion.
+       environment division.
+       configuration section.
+       source-computer. multiplataforma.
+       object-computer. multiplataforma.
+
+       input-output section.
+       file-control.
+           copy honora.sl.
+
+           select listado
+                  assign to random "HON-APM.LST"
+                  organization is line sequential
+                  access is sequential
+                  file status is st.
+
+       data division.
+       file section.
+           copy honora.fd.
+
+       fd  listado
+                  label record is standard.
+
+       01  reg-listado.
+           03 Lis-Honora-Id                   pic 9(06).
+           03                                  pic x(01).
+           03 Lis-Honora-Apm                   pic 9(02).
+           03                                  pic x(01).
+           03 Lis-Honora-Autor                 pic 9(02).
+           03                                  pic x(01).
+           03 Lis-Honora-Fecha                 pic 9(06).
+
+       working-storage section.
+           copy fs-comun.wk.
+
+       77  st                                  pic x(02).
+       77  sw-mas-honora                       pic x(01).
+       77  Apm-Filtro                          pic 9(02).
+       77  leidos                              pic 9(08) value zero.
+       77  ed-cantidad                         pic zz,zzz,zz9.
+
+       linkage section.
+       01  args.
+           02  argc                           pic s9(5) comp-1.
+           02  argv.
+               03                             pic x(01) occurs 1 to 4000
+                                                    depending on argc.
+
+       procedure division using args.
+       begin section 1.
+
+       IniciarProceso.
+           if argc > 0 and argv(1:1) not = space
+              move argv(1:2)                  to Apm-Filtro
+           else
+              display "Clasificacion (Apm) ? : " with no advancing
+              accept Apm-Filtro
+           end-if
+
+           perform AbrirHonora
+           perform AbrirListado.
+
+       ProcesarHonora.
+           perform StartHonoraApm
+           perform until sw-mas-honora = "N"
+              perform LeerHonoraNext
+              if sw-mas-honora = "S"
+                 if Honora-Apm not = Apm-Filtro
+                    move "N"                   to sw-mas-honora
+                 else
+                    add 1                       to leidos
+                    perform GrabarDetalle
+                 end-if
+              end-if
+           end-perform.
+
+       TerminarProceso.
+           perform CerrarHonora
+           perform CerrarListado
+
+           move leidos                         to ed-cantidad
+           display "Honorarios de la clasificacion : " ed-cantidad
+
+           goback.
+
+      * ---------------------------------------------------
+       GrabarDetalle.
+           move spaces                         to reg-listado
+           move Honora-Id                      to Lis-Honora-Id
+           move Honora-Apm                       to Lis-Honora-Apm
+           move Honora-Autor                    to Lis-Honora-Autor
+           move Honora-Fecha                    to Lis-Honora-Fecha
+
+           perform GrabarListado.
+
+      * ---------------------------------------------------
+       AbrirHonora.
+           open input honora.
+
+       StartHonoraApm.
+           move Apm-Filtro                     to Honora-Apm
+           move low-value                      to Honora-Id
+           move "S"                            to sw-mas-honora
+           start honora key is not less than Honorarios-Alt-Apm
+              invalid key
+                 move "N"                       to sw-mas-honora
+           end-start.
+
+       LeerHonoraNext.
+           read honora next record
+              at end
+                 move "N"                       to sw-mas-honora
+           end-read.
+
+       CerrarHonora.
+           close honora.
+
+      * ---------------------------------------------------
+       AbrirListado.
+           open output listado.
+
+       GrabarListado.
+           write reg-listado.
+
+       CerrarListado.
+           close listado.
