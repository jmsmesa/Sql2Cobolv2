@@ -0,0 +1,212 @@
+       identification division.
+       program-id. RepMonitorInterfases.
+       environment division.
+       configuration section.
+       source-computer. multiplataforma.
+       object-computer. multiplataforma.
+
+       input-output section.
+       file-control.
+           select manifest
+                  assign to random "INTERFASES.LST"
+                  organization is line sequential
+                  access is sequential
+                  file status is st.
+
+           select request
+                  assign to disc NombreRequest
+                  organization is line sequential
+                  access is sequential
+                  file status is fs-comun.
+
+           select response
+                  assign to disc NombreResponse
+                  organization is line sequential
+                  access is sequential
+                  file status is fs-comun.
+
+           select estado
+                  assign to disc NombreEstado
+                  organization is line sequential
+                  access is sequential
+                  file status is fs-comun.
+
+           select listado
+                  assign to random "MONITOR.RPT"
+                  organization is line sequential
+                  access is sequential
+                  file status is st.
+
+       data division.
+       file section.
+       fd  manifest
+                  label record is standard.
+
+       01  reg-manifest                         pic x(20).
+
+       fd  request
+                  label record is standard.
+
+       01  reg-request                          pic x(400).
+
+       fd  response
+                  label record is standard.
+
+       01  reg-response                         pic x(400).
+
+       fd  estado
+                  label record is standard.
+
+       01  reg-estado.
+           03 Estado-Vistas                     pic 9(04) value zero.
+
+       fd  listado
+                  label record is standard.
+
+       01  reg-listado                          pic x(80).
+
+       working-storage section.
+           copy fs-comun.wk.
+
+       77  st                                   pic x(02).
+       77  sw-mas-manifest                      pic x(01).
+       77  arg-archivo                          pic x(20).
+       77  NombreRequest                        pic x(80).
+       77  NombreResponse                       pic x(80).
+       77  NombreEstado                         pic x(80).
+       77  Umbral-Barridos                      pic 9(04).
+       77  leidos                               pic 9(05) value zero.
+       77  estancadas                           pic 9(05) value zero.
+       77  ed-cantidad                          pic zz,zz9.
+       77  ed-vistas                            pic zzz9.
+
+       linkage section.
+       01  args.
+           02  argc                           pic s9(5) comp-1.
+           02  argv.
+               03                             pic x(01) occurs 1 to 4000
+                                                    depending on argc.
+
+       procedure division using args.
+       begin section 1.
+
+       IniciarProceso.
+           if argc > 0 and argv(1:1) not = space
+              move argv(1:4)                  to Umbral-Barridos
+           else
+              display "Barridos para reportar ? : "
+                 with no advancing
+              accept Umbral-Barridos
+           end-if
+
+           perform AbrirManifest
+           perform AbrirListado.
+
+       ProcesarManifest.
+           move "S"                            to sw-mas-manifest
+           perform LeerManifestNext
+           perform until sw-mas-manifest = "N"
+              add 1                            to leidos
+              perform VerificarInterfase
+              perform LeerManifestNext
+           end-perform.
+
+       TerminarProceso.
+           perform CerrarManifest
+           perform CerrarListado
+
+           move leidos                         to ed-cantidad
+           display "Interfases revisadas  : " ed-cantidad
+           move estancadas                     to ed-cantidad
+           display "Interfases reportadas : " ed-cantidad
+
+           goback.
+
+      * ---------------------------------------------------
+       VerificarInterfase.
+           move spaces                         to arg-archivo
+           move reg-manifest                   to arg-archivo
+
+           string ".\interfases\" arg-archivo ".request"
+                  delimited by " " into NombreRequest
+           string ".\interfases\" arg-archivo ".response"
+                  delimited by " " into NombreResponse
+           string ".\interfases\" arg-archivo ".monitor"
+                  delimited by " " into NombreEstado
+
+           open input request
+           if fs-comun = "00"
+              close request
+              open input response
+              if fs-comun = "00"
+                 close response
+                 perform LimpiarEstado
+              else
+                 perform MarcarEstancada
+              end-if
+           else
+              perform LimpiarEstado
+           end-if.
+
+       MarcarEstancada.
+           move zero                           to Estado-Vistas
+           open input estado
+           if fs-comun = "00"
+              read estado
+                 at end
+                    move zero                   to Estado-Vistas
+              end-read
+              close estado
+           end-if
+
+           add 1                                to Estado-Vistas
+
+           open output estado
+           write reg-estado
+           close estado
+
+           if Estado-Vistas >= Umbral-Barridos
+              add 1                             to estancadas
+              perform ReportarEstancada
+           end-if.
+
+       ReportarEstancada.
+           move Estado-Vistas                  to ed-vistas
+           move spaces                         to reg-listado
+           string "ESTANCADA " arg-archivo
+                  " BARRIDOS=" ed-vistas
+              delimited by size into reg-listado
+           perform GrabarListado.
+
+       LimpiarEstado.
+           open input estado
+           if fs-comun = "00"
+              close estado
+              move zero                         to Estado-Vistas
+              open output estado
+              write reg-estado
+              close estado
+           end-if.
+
+      * ---------------------------------------------------
+       AbrirManifest.
+           open input manifest.
+
+       LeerManifestNext.
+           read manifest
+              at end
+                 move "N"                       to sw-mas-manifest
+           end-read.
+
+       CerrarManifest.
+           close manifest.
+
+      * ---------------------------------------------------
+       AbrirListado.
+           open output listado.
+
+       GrabarListado.
+           write reg-listado.
+
+       CerrarListado.
+           close listado.
