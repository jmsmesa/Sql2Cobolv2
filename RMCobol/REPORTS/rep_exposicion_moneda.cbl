@@ -0,0 +1,139 @@
+       identification division.
+       program-id. RepExposicionMoneda.
+       environment division.
+       configuration section.
+       source-computer. multiplataforma.
+       object-computer. multiplataforma.
+
+       input-output section.
+       file-control.
+           copy ord-comp.sl.
+
+           select listado
+                  assign to random "EXP-MON.LST"
+                  organization is line sequential
+                  access is sequential
+                  file status is st.
+
+       data division.
+       file section.
+           copy ord-comp.fd.
+
+       fd  listado
+                  label record is standard.
+
+       01  reg-listado.
+           03 Lis-Moneda                     pic 9(02).
+           03                                 pic x(01).
+           03 Lis-Cant-Ordenes                pic 9(08).
+           03                                 pic x(01).
+           03 Lis-Total-Moneda                pic 9(12)v9(02).
+           03                                 pic x(01).
+           03 Lis-Total-Cotizado               pic 9(15)v9(02).
+
+       working-storage section.
+           copy fs-comun.wk.
+
+       77  st                                 pic x(02).
+       77  sw-mas-ordenes                     pic x(01).
+       77  indice-moneda                      pic 9(03).
+       77  leidos                             pic 9(08) value zero.
+       77  abiertas                           pic 9(08) value zero.
+       77  ed-cantidad                        pic zz,zzz,zz9.
+
+       01  Tabla-Monedas.
+           03 Moneda-Acum      occurs 100.
+              05 Moneda-Cant           pic 9(08) value zero.
+              05 Moneda-Total          pic 9(12)v9(02) value zero.
+              05 Moneda-Total-Cotizado pic 9(15)v9(02) value zero.
+
+       procedure division.
+       begin section 1.
+
+       IniciarProceso.
+           perform AbrirOrdenesCmpr
+           perform AbrirListado.
+
+       ProcesarOrdenesCmpr.
+           perform StartOrdenesCmpr
+           perform until sw-mas-ordenes = "N"
+              perform LeerOrdenesCmprNext
+              if sw-mas-ordenes = "S"
+                 add 1 to leidos
+                 if Ord-Comp-Pend = 1
+                    perform AcumularMoneda
+                 end-if
+              end-if
+           end-perform.
+
+       TerminarProceso.
+           perform CerrarOrdenesCmpr
+           perform GrabarTotalesMoneda
+           perform CerrarListado
+
+           move leidos                        to ed-cantidad
+           display "Ordenes leidas        : " ed-cantidad
+           move abiertas                       to ed-cantidad
+           display "Ordenes abiertas      : " ed-cantidad
+
+           goback.
+
+       AcumularMoneda.
+           add 1 to abiertas
+           compute indice-moneda = Ord-Comp-Moneda + 1
+
+           add 1                  to Moneda-Cant(indice-moneda)
+           add Ord-Comp-Total      to Moneda-Total(indice-moneda)
+
+           compute Moneda-Total-Cotizado(indice-moneda) =
+              Moneda-Total-Cotizado(indice-moneda) +
+              (Ord-Comp-Total * Ord-Comp-Cotiz).
+
+       GrabarTotalesMoneda.
+           move 0 to indice-moneda
+           perform 100 times
+              add 1 to indice-moneda
+              if Moneda-Cant(indice-moneda) not = zero
+                 move spaces                    to reg-listado
+                 compute Lis-Moneda = indice-moneda - 1
+                 move Moneda-Cant(indice-moneda)
+                    to Lis-Cant-Ordenes
+                 move Moneda-Total(indice-moneda)
+                    to Lis-Total-Moneda
+                 move Moneda-Total-Cotizado(indice-moneda)
+                    to Lis-Total-Cotizado
+
+                 perform GrabarListado
+              end-if
+           end-perform.
+
+      * ---------------------------------------------------
+       AbrirOrdenesCmpr.
+           open input ord-comp.
+
+       StartOrdenesCmpr.
+           move low-value                     to Ord-Comp-Id
+           move "S"                           to sw-mas-ordenes
+           start ord-comp key is not less than Ord-Comp-Id
+              invalid key
+                 move "N"                     to sw-mas-ordenes
+           end-start.
+
+       LeerOrdenesCmprNext.
+           read ord-comp next record
+              at end
+                 move "N"                     to sw-mas-ordenes
+           end-read.
+
+       CerrarOrdenesCmpr.
+           close ord-comp.
+
+      * ---------------------------------------------------
+       AbrirListado.
+           open output listado.
+
+       GrabarListado.
+           write reg-listado.
+
+       CerrarListado.
+           close listado.
