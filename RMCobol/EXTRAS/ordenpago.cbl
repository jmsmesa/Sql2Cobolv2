@@ -141,10 +141,25 @@
        77  EOF-ORDENPAGO          PIC X(01).
        77  EXISTE-ORDENPAGO       PIC X(01).
        77  TOTAL                  PIC 9(08) VALUE 0.
-       PROCEDURE DIVISION.
+       77  MODO-LOTE              PIC X(01) VALUE "N".
+
+       LINKAGE SECTION.
+       01  ARGS.
+           02  ARGC                       PIC S9(5) COMP-1.
+           02  ARGV.
+               03                         PIC X(01) OCCURS 1 TO 4000
+                                                DEPENDING ARGC.
+
+       PROCEDURE DIVISION USING ARGS.
        INICIO.
-           DISPLAY "(S)ecuencializar - (I)ndexar ? : " LINE 0 POSITION 0
-           ACCEPT EOF-ORDENPAGO PROMPT ECHO        LINE 0 POSITION 0
+           IF ARGC > 0 AND ARGV(1:1) NOT = SPACE
+              MOVE "S" TO MODO-LOTE
+              MOVE ARGV(1:1) TO EOF-ORDENPAGO
+           ELSE
+              DISPLAY "(S)ecuencializar - (I)ndexar ? : "
+                      LINE 0 POSITION 0
+              ACCEPT EOF-ORDENPAGO PROMPT ECHO LINE 0 POSITION 0
+           END-IF
            IF EOF-ORDENPAGO = "S" OR = "s"
               OPEN  INPUT ORDENPAGO
                     OUTPUT secuencial
@@ -158,7 +173,9 @@
            DISPLAY "Registros Procesados: ", ED-CANTIDAD
            MOVE ERRORES  TO ED-CANTIDAD
            DISPLAY "Registros Erroneos  : ", ED-CANTIDAD
-           ACCEPT ST.
+           IF MODO-LOTE NOT = "S"
+              ACCEPT ST
+           END-IF.
            GOBACK.
         SECUENCIALIZAR.
            PERFORM START-ORDENPAGO
@@ -308,7 +325,7 @@
            MOVE LOW-VALUE TO REG-ORDENPAGO
            MOVE "N" TO EOF-ORDENPAGO.
            START ORDENPAGO
-                       KEY NOT < ORDENPAGO-KEY
+                       KEY NOT < ORDENPAGO-KEY
                                       INVALID KEY
                                 MOVE "S" TO EOF-ORDENPAGO.
        LEER-ORDENPAGO-NEXT.
