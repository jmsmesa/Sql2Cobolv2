@@ -39,23 +39,23 @@
             FD  secuencial
                 RECORD VARYING FROM 0 TO 900 CHARACTERS
                 DEPENDING LNG.
-       01 REG-SS.
+       01 REG-SS.
             02 SEC-ID           PIC 9(06).
-            02 PIC X(01).
+            02 PIC X(01).
             02 SEC-APM             PIC 9(02).
-            02 PIC X(01).
+            02 PIC X(01).
             02 SEC-FECHA           PIC 9(06).
-            02 PIC X(01).
+            02 PIC X(01).
             02 SEC-AUTOR           PIC 9(01).
-            02 PIC X(01).
+            02 PIC X(01).
             02 SEC-IMPUE           PIC 9(01).
-            02 PIC X(01).
+            02 PIC X(01).
             02 SEC-NODONA          PIC 9(01).
-            02 PIC X(01).
+            02 PIC X(01).
             02 SEC-RESTO           PIC X(37).
-            02 PIC X(01).
+            02 PIC X(01).
        WORKING-STORAGE SECTION.
-       01  LNG                    PIC 999 VALUE 61.
+       01  LNG                    PIC 999 VALUE 61.
        01  CANTIDAD               PIC 99999999 VALUE ZEROS.
        01  ERRORES                PIC 99999999 VALUE ZEROS.
        01  ed-cantidad            pic ZZZ.ZZZ.ZZZ.
@@ -64,10 +64,25 @@
        77  EOF-honorarios                 PIC X(01).
        77  EXISTE-honorarios              PIC X(01).
        77  TOTAL                         PIC 9(08) VALUE 0.
-       PROCEDURE DIVISION.
+       77  MODO-LOTE                    PIC X(01) VALUE "N".
+
+       LINKAGE SECTION.
+       01  ARGS.
+           02  ARGC                       PIC S9(5) COMP-1.
+           02  ARGV.
+               03                         PIC X(01) OCCURS 1 TO 4000
+                                                DEPENDING ARGC.
+
+       PROCEDURE DIVISION USING ARGS.
        INICIO.
-           DISPLAY "(S)ecuencializar - (I)ndexar ? : " LINE 0 POSITION 0
-           ACCEPT EOF-honorarios PROMPT ECHO        LINE 0 POSITION 0
+           IF ARGC > 0 AND ARGV(1:1) NOT = SPACE
+              MOVE "S" TO MODO-LOTE
+              MOVE ARGV(1:1) TO EOF-honorarios
+           ELSE
+              DISPLAY "(S)ecuencializar - (I)ndexar ? : "
+                      LINE 0 POSITION 0
+              ACCEPT EOF-honorarios PROMPT ECHO LINE 0 POSITION 0
+           END-IF
            IF EOF-honorarios = "S" OR = "s"
               OPEN  INPUT honorarios
                     OUTPUT secuencial
@@ -81,7 +96,9 @@
            DISPLAY "Registros Procesados: ", ED-CANTIDAD
            MOVE ERRORES  TO ED-CANTIDAD
            DISPLAY "Registros Erroneos  : ", ED-CANTIDAD
-           ACCEPT ST.
+           IF MODO-LOTE NOT = "S"
+              ACCEPT ST
+           END-IF.
            GOBACK.
         SECUENCIALIZAR.
            PERFORM START-honorarios
@@ -95,22 +112,22 @@
               END-PERFORM.
        MOVER-CAMPOS-AL-SEC.
            MOVE SPACES TO REG-SS
-       
-            MOVE honorarios-ID            
-            TO SEC-ID           .
-            MOVE honorarios-APM              
-            TO SEC-APM             .
-            MOVE honorarios-FECHA            
-            TO SEC-FECHA           .
-            MOVE honorarios-AUTOR            
-            TO SEC-AUTOR           .
-            MOVE honorarios-IMPUE            
-            TO SEC-IMPUE           .
-            MOVE honorarios-NODONA           
-            TO SEC-NODONA          .
-            MOVE honorarios-RESTO            
-            TO SEC-RESTO           .
-
+       
+            MOVE honorarios-ID            
+            TO SEC-ID           .
+            MOVE honorarios-APM              
+            TO SEC-APM             .
+            MOVE honorarios-FECHA            
+            TO SEC-FECHA           .
+            MOVE honorarios-AUTOR            
+            TO SEC-AUTOR           .
+            MOVE honorarios-IMPUE            
+            TO SEC-IMPUE           .
+            MOVE honorarios-NODONA           
+            TO SEC-NODONA          .
+            MOVE honorarios-RESTO            
+            TO SEC-RESTO           .
+
        INDEXAR.
               MOVE "N" TO EOF-honorarios
               PERFORM LEER-secuencial
@@ -123,25 +140,25 @@
               END-PERFORM.
        MOVER-CAMPOS-AL-INX.
            MOVE SPACES TO REG-honorarios
-            MOVE SEC-ID            
-            TO honorarios-ID           .
-            MOVE SEC-APM              
-            TO honorarios-APM             .
-            MOVE SEC-FECHA            
-            TO honorarios-FECHA           .
-            MOVE SEC-AUTOR            
-            TO honorarios-AUTOR           .
-            MOVE SEC-IMPUE            
-            TO honorarios-IMPUE           .
-            MOVE SEC-NODONA           
-            TO honorarios-NODONA          .
-            MOVE SEC-RESTO            
-            TO honorarios-RESTO           .
+            MOVE SEC-ID            
+            TO honorarios-ID           .
+            MOVE SEC-APM              
+            TO honorarios-APM             .
+            MOVE SEC-FECHA            
+            TO honorarios-FECHA           .
+            MOVE SEC-AUTOR            
+            TO honorarios-AUTOR           .
+            MOVE SEC-IMPUE            
+            TO honorarios-IMPUE           .
+            MOVE SEC-NODONA           
+            TO honorarios-NODONA          .
+            MOVE SEC-RESTO            
+            TO honorarios-RESTO           .
        START-honorarios.
            MOVE LOW-VALUE TO REG-honorarios
            MOVE "N" TO EOF-honorarios.
            START honorarios
-                       KEY NOT < honorarios-KEY
+                       KEY NOT < honorarios-KEY
                                       INVALID KEY
                                 MOVE "S" TO EOF-honorarios.
        LEER-honorarios-NEXT.
