@@ -54,10 +54,25 @@
        77  EOF-ORDENOPITEM                 PIC X(01).
        77  EXISTE-ORDENOPITEM              PIC X(01).
        77  TOTAL                         PIC 9(08) VALUE 0.
-       PROCEDURE DIVISION.
+       77  MODO-LOTE                    PIC X(01) VALUE "N".
+
+       LINKAGE SECTION.
+       01  ARGS.
+           02  ARGC                       PIC S9(5) COMP-1.
+           02  ARGV.
+               03                         PIC X(01) OCCURS 1 TO 4000
+                                                DEPENDING ARGC.
+
+       PROCEDURE DIVISION USING ARGS.
        INICIO.
-           DISPLAY "(S)ecuencializar - (I)ndexar ? : " LINE 0 POSITION 0
-           ACCEPT EOF-ORDENOPITEM PROMPT ECHO        LINE 0 POSITION 0
+           IF ARGC > 0 AND ARGV(1:1) NOT = SPACE
+              MOVE "S" TO MODO-LOTE
+              MOVE ARGV(1:1) TO EOF-ORDENOPITEM
+           ELSE
+              DISPLAY "(S)ecuencializar - (I)ndexar ? : "
+                      LINE 0 POSITION 0
+              ACCEPT EOF-ORDENOPITEM PROMPT ECHO LINE 0 POSITION 0
+           END-IF
            IF EOF-ORDENOPITEM = "S" OR = "s"
               OPEN  INPUT ORDENOPITEM
                     OUTPUT secuencial
@@ -71,7 +86,9 @@
            DISPLAY "Registros Procesados: ", ED-CANTIDAD
            MOVE ERRORES  TO ED-CANTIDAD
            DISPLAY "Registros Erroneos  : ", ED-CANTIDAD
-           ACCEPT ST.
+           IF MODO-LOTE NOT = "S"
+              ACCEPT ST
+           END-IF.
            GOBACK.
         SECUENCIALIZAR.
            PERFORM START-ORDENOPITEM
@@ -123,7 +140,7 @@
            MOVE LOW-VALUE TO REG-ORDENOPITEM
            MOVE "N" TO EOF-ORDENOPITEM.
            START ORDENOPITEM
-                       KEY NOT < ORDENOPITEM-KEY
+                       KEY NOT < ORDENOPITEM-KEY
                                       INVALID KEY
                                 MOVE "S" TO EOF-ORDENOPITEM.
        LEER-ORDENOPITEM-NEXT.
